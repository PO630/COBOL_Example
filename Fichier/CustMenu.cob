@@ -0,0 +1,65 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustMenu.
+
+      *|==============================================================|
+      *    CustMenu is the single front end for the customer file
+      *    system: pick a function and it CALLs the program that does
+      *    it, the same PERFORM-driven, one-paragraph-per-choice shape
+      *    Paragraphs.cob demonstrates, so operators do not have to
+      *    launch WriteFile and Reports as separate compiled programs
+      *    by hand. WriteFile.cob and Reports.cob both end their main
+      *    line with GOBACK rather than STOP RUN so control returns
+      *    here when they finish, while still running standalone
+      *    (GOBACK behaves like STOP RUN for the outermost program in
+      *    a run unit) for anyone who still wants to invoke them
+      *    directly.
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           WORKING-STORAGE SECTION.
+
+               1 WSMenuChoice PIC X(1).
+                   88 WSMaintChoice VALUE '1'.
+                   88 WSReportChoice VALUE '2'.
+                   88 WSExitChoice VALUE '0'.
+
+      *|==============================================================|
+
+       SCREEN SECTION.
+
+           1 s-plg-topmenu.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Customer File System'.
+               2 LINE 4 COL 5 VALUE '1. Customer file maintenance'.
+               2 LINE 5 COL 5 VALUE '2. Print customer report'.
+               2 LINE 6 COL 5 VALUE '0. Exit'.
+               2 LINE 8 COL 5 VALUE 'Selection : '.
+               2 PIC X(1) TO WSMenuChoice REQUIRED.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               PERFORM DisplayMenu
+               PERFORM UNTIL WSExitChoice
+                   EVALUATE TRUE
+                       WHEN WSMaintChoice
+                           CALL 'WriteFile'
+                       WHEN WSReportChoice
+                           CALL 'ReportsCob'
+                       WHEN OTHER
+                           DISPLAY "Invalid selection"
+                   END-EVALUATE
+                   PERFORM DisplayMenu
+               END-PERFORM
+               GOBACK.
+
+           DisplayMenu.
+               DISPLAY s-plg-topmenu.
+               ACCEPT s-plg-topmenu.
+
+      *|==============================================================|
