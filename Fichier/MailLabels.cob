@@ -0,0 +1,129 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MailLabels.
+
+      *|==============================================================|
+      *    MailLabels is a condensed sibling of Reports.cob: instead
+      *    of the wide columnar customer listing, it prints one small
+      *    four-line mailing label per active customer -- name, street,
+      *    city/zip, and a blank separator line -- off the same
+      *    customer master, for runs where a mailing house or an
+      *    envelope-stuffing job needs labels instead of a report.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT LabelReport ASSIGN TO WSLabelFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD LabelReport.
+                   1 LabelLine PIC X(40).
+
+               FD CustomerFile.
+                   COPY "CustRec.cpy".
+
+           WORKING-STORAGE SECTION.
+
+               1 WSCustFileName PIC X(100).
+
+               1 WSLabelFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+               1 LabelNameLine.
+                   2 LblFirstName PIC X(15).
+                   2 FILLER PIC X(1) VALUE SPACE.
+                   2 LblLastName PIC X(15).
+
+               1 LabelCompanyLine.
+                   2 LblCompanyName PIC X(30).
+
+               1 LabelStreetLine.
+                   2 LblAddrNum PIC ZZ9.
+                   2 FILLER PIC X(1) VALUE SPACE.
+                   2 LblAddrStreet PIC X(36).
+
+               1 LabelCityLine.
+                   2 LblAddrCity PIC X(20).
+                   2 FILLER PIC X(2) VALUE SPACE.
+                   2 LblAddrZip PIC X(5).
+
+               1 LabelBlankLine PIC X(40) VALUE SPACE.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSCustFileName
+               END-ACCEPT
+               ACCEPT WSLabelFileName FROM ENVIRONMENT "CUSTLABELS"
+                   ON EXCEPTION
+                       MOVE "CustLabels.rpt" TO WSLabelFileName
+               END-ACCEPT
+               OPEN INPUT CustomerFile
+               OPEN OUTPUT LabelReport
+               PERFORM UNTIL WSAtEOF
+                   READ CustomerFile NEXT RECORD
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM PrintOneLabel
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile
+               CLOSE LabelReport
+               GOBACK.
+
+      *|==============================================================|
+      *    PrintOneLabel writes one four-line label for the current
+      *    CustomerFile record, skipping the header/trailer control
+      *    records and any customer that is not active.
+      *|==============================================================|
+
+           PrintOneLabel.
+               IF IDNum OF CustomerData NOT = ZERO
+                   AND IDNum OF CustomerData NOT = 9999999
+                   AND CustActive
+                   IF CustBusiness
+                       MOVE CustCompanyName OF CustomerData
+                           TO LblCompanyName
+                       WRITE LabelLine FROM LabelCompanyLine
+                   ELSE
+                       MOVE FirstName OF CustomerData TO LblFirstName
+                       MOVE LastName OF CustomerData TO LblLastName
+                       CALL 'NameCase' USING LblFirstName
+                       CALL 'NameCase' USING LblLastName
+                       WRITE LabelLine FROM LabelNameLine
+                   END-IF
+                   MOVE CustAddrNum OF CustomerData TO LblAddrNum
+                   MOVE CustAddrStreet OF CustomerData
+                       TO LblAddrStreet
+                   WRITE LabelLine FROM LabelStreetLine
+                   MOVE CustAddrCity OF CustomerData TO LblAddrCity
+                   MOVE CustAddrZip OF CustomerData TO LblAddrZip
+                   WRITE LabelLine FROM LabelCityLine
+                   WRITE LabelLine FROM LabelBlankLine
+               END-IF.
+
+      *|==============================================================|
