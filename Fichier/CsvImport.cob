@@ -0,0 +1,259 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CsvImport.
+
+      *|==============================================================|
+      *    CsvImport loads a comma-delimited file of new customers
+      *    (IDNum,FirstName,LastName,AddrNum,AddrStreet,AddrZip,
+      *    AddrCity) into the customer master in one unattended pass,
+      *    applying the same field validation and duplicate-Id check
+      *    as WriteFile.cob's interactive Add Customer transaction, so
+      *    a batch of customers from another system can be onboarded
+      *    without keying each one in by hand.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT ImportFile ASSIGN TO WSImportFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT DataFile ASSIGN TO WSDataFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+               SELECT JournalFile ASSIGN TO WSJournalFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Import rejects: one line per input row turned away, with
+      *    the original CSV line and the reason, so a bad row is
+      *    never just dropped on the console for whoever happened to
+      *    be watching the import run.
+               SELECT RejectFile ASSIGN TO "CsvReject.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD ImportFile.
+                   1 ImportLine PIC X(120).
+
+               FD DataFile.
+                   COPY "CustRec.cpy".
+
+               FD JournalFile.
+                   COPY "JrnlRec.cpy".
+
+               FD RejectFile.
+                   1 RejectLine PIC X(150).
+
+           WORKING-STORAGE SECTION.
+
+               1 WSImportFileName PIC X(100).
+
+               1 WSDataFileName PIC X(100).
+
+               1 WSJournalFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+      *    Fields unstrung from one input CSV line. Only the 6-digit
+      *    base Id is carried in the file; CheckDigit works out the
+      *    7th digit the same way WriteFile.cob's Add Customer screen
+      *    does, and WSCsvIDNum is assembled from the two.
+               1 WSCsvIDBase PIC 9(6).
+               1 WSCsvIDNum PIC 9(7).
+               1 WSCsvCheckDigit PIC 9(1).
+               1 WSCheckDigitValid PIC X(1).
+                   88 WSCheckDigitOK VALUE 'Y'.
+               1 WSCsvFirstName PIC X(15).
+               1 WSCsvLastName PIC X(15).
+               1 WSCsvAddrNum PIC 9(3).
+               1 WSCsvAddrStreet PIC X(40).
+               1 WSCsvAddrZip PIC X(5).
+               1 WSCsvAddrCity PIC X(20).
+
+               1 WSInputValid PIC X(1).
+                   88 WSValidEntry VALUE 'Y'.
+                   88 WSInvalidEntry VALUE 'N'.
+
+               1 WSAcceptedCount PIC 9(5) VALUE ZERO.
+               1 WSRejectedCount PIC 9(5) VALUE ZERO.
+
+               1 WSRejectReason PIC X(30).
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSDataFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSDataFileName
+               END-ACCEPT
+               ACCEPT WSImportFileName FROM ENVIRONMENT "CUSTIMPORT"
+                   ON EXCEPTION
+                       MOVE "CustImport.csv" TO WSImportFileName
+               END-ACCEPT
+               ACCEPT WSJournalFileName FROM ENVIRONMENT "CUSTJRNL"
+                   ON EXCEPTION
+                       MOVE "Journal.log" TO WSJournalFileName
+               END-ACCEPT
+               OPEN INPUT ImportFile
+               OPEN I-O DataFile
+               OPEN OUTPUT RejectFile
+               PERFORM UNTIL WSAtEOF
+                   READ ImportFile
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM ImportOneLine
+                   END-READ
+               END-PERFORM
+               CLOSE ImportFile, DataFile, RejectFile
+               DISPLAY "Customers imported: " WSAcceptedCount
+               DISPLAY "Lines rejected    : " WSRejectedCount
+               GOBACK.
+
+      *|==============================================================|
+      *    ImportOneLine breaks a CSV line into fields, validates it
+      *    the same way WriteFile.cob's AddCustomer does, and writes
+      *    it to the customer master if it passes and the Id is not
+      *    already on file.
+      *|==============================================================|
+
+           ImportOneLine.
+               UNSTRING ImportLine DELIMITED BY ","
+                   INTO WSCsvIDBase, WSCsvFirstName, WSCsvLastName,
+                        WSCsvAddrNum, WSCsvAddrStreet, WSCsvAddrZip,
+                        WSCsvAddrCity
+               END-UNSTRING
+               PERFORM ValidateCsvCustomer
+               IF WSInvalidEntry
+                   ADD 1 TO WSRejectedCount
+                   DISPLAY "Rejected (invalid data): " ImportLine
+                   MOVE "Invalid data" TO WSRejectReason
+                   PERFORM WriteRejectRecord
+               ELSE
+                   MOVE WSCsvIDNum TO IDNum OF CustomerData
+                   MOVE WSCsvFirstName TO FirstName OF CustomerData
+                   MOVE WSCsvLastName TO LastName OF CustomerData
+                   MOVE 'A' TO CustActiveFlag OF CustomerData
+                   MOVE WSCsvAddrNum TO CustAddrNum OF CustomerData
+                   MOVE WSCsvAddrStreet
+                       TO CustAddrStreet OF CustomerData
+                   MOVE WSCsvAddrZip TO CustAddrZip OF CustomerData
+                   MOVE WSCsvAddrCity TO CustAddrCity OF CustomerData
+                   MOVE SPACES TO CustEmail OF CustomerData
+                   MOVE SPACES TO CustPhone OF CustomerData
+                   MOVE 'M' TO CustPreferredContact OF CustomerData
+                   MOVE 'I' TO CustRecordType OF CustomerData
+                   MOVE SPACES TO CustCompanyName OF CustomerData
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO CustCreatedStamp OF CustomerData
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO CustUpdatedStamp OF CustomerData
+                   WRITE CustomerData
+                       INVALID KEY
+                           ADD 1 TO WSRejectedCount
+                           DISPLAY "Rejected (duplicate Id): "
+                               ImportLine
+                           MOVE "Duplicate Id" TO WSRejectReason
+                           PERFORM WriteRejectRecord
+                       NOT INVALID KEY
+                           ADD 1 TO WSAcceptedCount
+                           PERFORM UpdateTrailerCount
+                           PERFORM WriteJournalEntry
+                   END-WRITE
+               END-IF.
+
+      *|==============================================================|
+      *    WriteRejectRecord logs one rejected import row to
+      *    RejectFile: the original CSV line and the reason
+      *    WSRejectReason was set to by the caller.
+      *|==============================================================|
+
+           WriteRejectRecord.
+               MOVE SPACES TO RejectLine
+               STRING ImportLine     DELIMITED BY SIZE
+                      " - REJECTED: " DELIMITED BY SIZE
+                      WSRejectReason DELIMITED BY SIZE
+                   INTO RejectLine
+               END-STRING
+               WRITE RejectLine.
+
+      *|==============================================================|
+      *    WriteJournalEntry appends one audit record for a customer
+      *    brought in through the batch import, mirroring WriteFile
+      *    .cob's paragraph of the same name. Imports only ever add,
+      *    so the before-image is always empty.
+      *|==============================================================|
+
+           WriteJournalEntry.
+               OPEN EXTEND JournalFile
+               MOVE FUNCTION CURRENT-DATE(1:14) TO JrnlTimestamp
+               SET JrnlAdd TO TRUE
+               MOVE IDNum OF CustomerData TO JrnlIDNum
+               MOVE "CSVIMPRT" TO JrnlOperator
+               MOVE SPACES TO JrnlBeforeImage
+               MOVE CustomerData TO JrnlAfterImage
+               WRITE JournalRecord
+               CLOSE JournalFile.
+
+      *|==============================================================|
+      *    ValidateCsvCustomer applies the same rules as WriteFile
+      *    .cob's ValidateNewCustomer: a sensible, non-reserved IDNum
+      *    and name fields that are present and alphabetic, plus a
+      *    CheckDigit compute to turn the row's 6-digit base Id into
+      *    the full, check-digit-protected IDNum that gets stored.
+      *|==============================================================|
+
+           ValidateCsvCustomer.
+               MOVE 'Y' TO WSInputValid
+               IF WSCsvIDBase = ZERO
+                   MOVE 'N' TO WSInputValid
+               ELSE
+                   CALL 'CheckDigit' USING 'C' WSCsvIDBase
+                       WSCsvCheckDigit WSCheckDigitValid
+                   COMPUTE WSCsvIDNum =
+                       WSCsvIDBase * 10 + WSCsvCheckDigit
+                   IF WSCsvIDNum = 9999999
+                       MOVE 'N' TO WSInputValid
+                   END-IF
+               END-IF
+               IF WSCsvFirstName = SPACES
+                   OR WSCsvFirstName NOT ALPHABETIC
+                   MOVE 'N' TO WSInputValid
+               END-IF
+               IF WSCsvLastName = SPACES
+                   OR WSCsvLastName NOT ALPHABETIC
+                   MOVE 'N' TO WSInputValid
+               END-IF.
+
+      *|==============================================================|
+      *    UpdateTrailerCount bumps the running total on the batch
+      *    trailer record for each customer imported, mirroring
+      *    WriteFile.cob's own paragraph of the same name.
+      *|==============================================================|
+
+           UpdateTrailerCount.
+               MOVE 9999999 TO CtlIDNum OF CustControlRecord
+               READ DataFile
+                   INVALID KEY
+                       DISPLAY "Batch trailer not found."
+                   NOT INVALID KEY
+                       ADD 1 TO CtlRecordCount OF CustControlRecord
+                       REWRITE CustControlRecord
+               END-READ.
+
+      *|==============================================================|
