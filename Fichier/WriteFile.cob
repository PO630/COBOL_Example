@@ -1,4 +1,4 @@
-      *|==============================================================|       
+      *|==============================================================|
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WriteFile.
@@ -8,9 +8,34 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT DataFile ASSIGN TO "test.dat"
+               SELECT DataFile ASSIGN TO WSDataFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+               SELECT JournalFile ASSIGN TO WSJournalFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Unattended batch-load transaction file: one fixed-width new
+      *    customer per line, laid out the same as WSNewCustomer.
+               SELECT BatchInputFile ASSIGN TO WSBatchFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Batch-load rejects: one line per transaction turned away by
+      *    RunBatchLoad, carrying the original transaction and why it
+      *    was refused, so a bad line is never just dropped on the
+      *    console for whoever happened to be watching the batch run.
+               SELECT RejectFile ASSIGN TO "BatchReject.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Operator credential file, one Id/password pair per line,
+      *    checked before the interactive menu is ever shown so every
+      *    journal entry the operator generates can be traced back to
+      *    who was signed in.
+               SELECT OperatorFile ASSIGN TO WSOperatorFileName
                    ORGANIZATION IS LINE SEQUENTIAL
-                   ACCESS IS SEQUENTIAL.
+                   FILE STATUS IS WSOpFileStatus.
 
       *|==============================================================|
 
@@ -19,60 +44,1180 @@
            FILE SECTION.
 
                FD DataFile.
-                   1 CustomerData.
-                       2 IDNum PIC 9(5).
-                       2 CustName.
-                           3 FirstName PIC X(15).
-                           3 LastName PIC X(15).
+                   COPY "CustRec.cpy".
+
+               FD JournalFile.
+                   COPY "JrnlRec.cpy".
+
+               FD BatchInputFile.
+                   1 BatchTransaction.
+                       2 BatchIDNum PIC 9(6).
+                       2 BatchFirstName PIC X(15).
+                       2 BatchLastName PIC X(15).
+                       2 BatchAddrNum PIC 9(3).
+                       2 BatchAddrStreet PIC X(40).
+                       2 BatchAddrZip PIC X(5).
+                       2 BatchAddrCity PIC X(20).
+
+               FD RejectFile.
+                   1 RejectLine PIC X(150).
+
+               FD OperatorFile.
+                   1 OperatorRecord.
+                       2 OpID PIC X(8).
+                       2 OpPassword PIC X(8).
 
            WORKING-STORAGE SECTION.
 
-               1 WSCustomerData.
-                   2 WSIDNum PIC 9(5).
-                   2 WSCustName.
-                       3 WSFirstName PIC X(15).
-                       3 WSLastName PIC X(15).
+               COPY "CustRec.cpy"
+                   REPLACING CustomerData BY WSCustomerData
+                             CustControlRecord BY WSControlRecord.
+
+      *    Customer master file name, taken from the CUSTMSTR
+      *    environment variable (JCL-style DD override) so this
+      *    program is not tied to one literal file name. Defaults to
+      *    test.dat when CUSTMSTR is not set.
+               1 WSDataFileName PIC X(100).
+
+      *    Audit journal file name, from the CUSTJRNL environment
+      *    variable, defaulting to Journal.log.
+               1 WSJournalFileName PIC X(100).
+
+      *    Batch-load transaction file name, from the CUSTBATCH
+      *    environment variable. Left blank (the default) this
+      *    program runs interactively as always; set it to point at
+      *    a transaction file and WriteFile loads it unattended, with
+      *    no menu or screens, and then ends.
+               1 WSBatchFileName PIC X(100).
+               1 WSBatchMode PIC X(1) VALUE 'N'.
+                   88 WSBatchModeOn VALUE 'Y'.
+
+               1 WSBatchEOF PIC X(1) VALUE 'N'.
+                   88 WSBatchAtEOF VALUE 'Y'.
+
+               1 WSBatchAcceptedCount PIC 9(7) VALUE ZERO.
+               1 WSBatchRejectedCount PIC 9(7) VALUE ZERO.
+
+               1 WSRejectReason PIC X(30).
+
+      *    Operator credential file name, from the CUSTOPS
+      *    environment variable, defaulting to Operators.dat.
+               1 WSOperatorFileName PIC X(100).
+
+               1 WSOpFileStatus PIC X(2).
+                   88 WSOpFileOK VALUE '00'.
+
+               1 WSOpEOF PIC X(1) VALUE 'N'.
+                   88 WSOpAtEOF VALUE 'Y'.
+
+      *    Signed-in operator Id, captured on every journal entry
+      *    this run writes. Blank in batch mode, where WSBatchMode
+      *    sets it to a fixed value instead of a real sign-in.
+               1 WSOperatorId PIC X(8) VALUE SPACES.
+               1 WSOperatorPassword PIC X(8).
+
+               1 WSLoginValid PIC X(1) VALUE 'N'.
+                   88 WSLoginOK VALUE 'Y'.
+
+               1 WSLoginAttempts PIC 9(1) VALUE ZERO.
+
+      *    Snapshot of a customer record taken before an update or
+      *    delete, used as the before-image on the journal entry.
+               1 WSBeforeImage PIC X(208).
+
+      *    Shared work area for CheckDigit, called in verify mode
+      *    whenever an operator keys in an existing customer's full
+      *    Id, so a mistyped or transposed digit is caught before the
+      *    wrong customer is looked up, updated, deleted, or undone.
+               1 WSCheckIDNum PIC 9(7).
+               1 WSCheckIDParts REDEFINES WSCheckIDNum.
+                   2 WSCheckIDBase PIC 9(6).
+                   2 WSCheckIDDigit PIC 9(1).
+               1 WSCheckDigitValid PIC X(1).
+                   88 WSCheckDigitOK VALUE 'Y'.
 
                1 WSEOF PIC A(1).
 
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+                   88 WSFileDuplicateKey VALUE '22'.
+
+      *    Menu de transactions
+               1 WSMenuChoice PIC X(1).
+                   88 WSInitializeChoice VALUE '1'.
+                   88 WSDisplayChoice VALUE '2'.
+                   88 WSAddChoice VALUE '3'.
+                   88 WSUpdateChoice VALUE '4'.
+                   88 WSDeleteChoice VALUE '5'.
+                   88 WSLookupChoice VALUE '6'.
+                   88 WSUndoChoice VALUE '7'.
+                   88 WSExitChoice VALUE '0'.
+
+      *    Confirmation d'ecrasement pour l'initialisation
+               1 WSConfirm PIC X(1).
+                   88 WSConfirmYes VALUE 'Y'.
+                   88 WSConfirmNo VALUE 'N'.
+
+      *    Zone de saisie pour l'ajout d'un client. The operator keys
+      *    in only the 6-digit base Id; WSNewCheckDigit is worked out
+      *    by CheckDigit and appended to form the stored WSNewIDNum.
+               1 WSNewCustomer.
+                   2 WSNewIDBase PIC 9(6).
+                   2 WSNewIDNum PIC 9(7).
+                   2 WSNewCheckDigit PIC 9(1).
+                   2 WSNewFirstName PIC X(15).
+                   2 WSNewLastName PIC X(15).
+                   2 WSNewAddrNum PIC 9(3).
+                   2 WSNewAddrStreet PIC X(40).
+                   2 WSNewAddrZip PIC X(5).
+                   2 WSNewAddrCity PIC X(20).
+                   2 WSNewEmail PIC X(30).
+                   2 WSNewPhone PIC X(12).
+                   2 WSNewPreferredContact PIC X(1).
+                   2 WSNewRecordType PIC X(1).
+                   2 WSNewCompanyName PIC X(30).
+
+      *    Zone de travail pour la mise a jour d'un client
+               1 WSUpdCustomer.
+                   2 WSUpdIDNum PIC 9(7).
+                   2 WSUpdFirstName PIC X(15).
+                   2 WSUpdLastName PIC X(15).
+                   2 WSUpdAddrNum PIC 9(3).
+                   2 WSUpdAddrStreet PIC X(40).
+                   2 WSUpdAddrZip PIC X(5).
+                   2 WSUpdAddrCity PIC X(20).
+                   2 WSUpdEmail PIC X(30).
+                   2 WSUpdPhone PIC X(12).
+                   2 WSUpdPreferredContact PIC X(1).
+                   2 WSUpdRecordType PIC X(1).
+                   2 WSUpdCompanyName PIC X(30).
+
+               1 WSUpdFound PIC X(1).
+                   88 WSUpdRecordFound VALUE 'Y'.
+
+      *    Indicateur de validite pour la saisie d'un nouveau client
+               1 WSInputValid PIC X(1).
+                   88 WSValidEntry VALUE 'Y'.
+                   88 WSInvalidEntry VALUE 'N'.
+
+      *    Zone de travail pour la desactivation d'un client
+               1 WSDelIDNum PIC 9(7).
+
+               1 WSDelFound PIC X(1).
+                   88 WSDelRecordFound VALUE 'Y'.
+
+      *    Zone de travail pour la consultation d'un client
+               1 WSLookupIDNum PIC 9(7).
+
+               1 WSLookupFound PIC X(1).
+                   88 WSLookupRecordFound VALUE 'Y'.
+
+               1 WSLookupStatus PIC X(9).
+
+      *    Zone de travail pour l'annulation d'un ajout
+               1 WSUndoIDNum PIC 9(7).
+
+               1 WSUndoFound PIC X(1).
+                   88 WSUndoRecordFound VALUE 'Y'.
+
+               1 WSUndoEntryFound PIC X(1).
+                   88 WSUndoJournalFound VALUE 'Y'.
+
+               1 WSUndoLastTranType PIC X(1).
+
       *|==============================================================|
 
        SCREEN SECTION.
 
+      *    Ecran d'authentification, affiche avant tout acces au menu
+           1 s-plg-login.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Customer File Maintenance'.
+               2 LINE 4 COL 5 VALUE 'Operator Id     : '.
+               2 PIC X(8) TO WSOperatorId REQUIRED.
+               2 LINE 5 COL 5 VALUE 'Password        : '.
+               2 PIC X(8) TO WSOperatorPassword REQUIRED SECURE.
+
+      *    Menu principal
+           1 s-plg-menu.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Customer File Maintenance'.
+               2 LINE 4 COL 5 VALUE '1. Initialize customer file'.
+               2 LINE 5 COL 5 VALUE '   (wipes test.dat)'.
+               2 LINE 6 COL 5 VALUE '2. Display customers'.
+               2 LINE 7 COL 5 VALUE '3. Add customer'.
+               2 LINE 8 COL 5 VALUE '4. Update customer'.
+               2 LINE 9 COL 5 VALUE '5. Delete customer'.
+               2 LINE 10 COL 5 VALUE '6. Look up customer'.
+               2 LINE 11 COL 5 VALUE '7. Undo last add'.
+               2 LINE 12 COL 5 VALUE '0. Exit'.
+               2 LINE 14 COL 5 VALUE 'Selection : '.
+               2 PIC X(1) TO WSMenuChoice REQUIRED.
+
+      *    Confirmation d'initialisation
+           1 s-plg-init-confirm.
+               2 LINE 3 COL 5 VALUE 'This will erase the'.
+               2 LINE 4 COL 5 VALUE 'existing customer file.'.
+               2 LINE 5 COL 5 VALUE 'Continue (Y/N) : '.
+               2 PIC X(1) TO WSConfirm REQUIRED.
+
+      *    Saisie d'un nouveau client
+           1 s-plg-add-entry.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Add Customer'.
+               2 LINE 4 COL 5 VALUE 'Customer Id (6 digit base): '.
+               2 PIC 9(6) TO WSNewIDBase REQUIRED.
+               2 LINE 5 COL 5 VALUE 'First Name      : '.
+               2 PIC X(15) TO WSNewFirstName.
+               2 LINE 6 COL 5 VALUE 'Last Name       : '.
+               2 PIC X(15) TO WSNewLastName.
+               2 LINE 7 COL 5 VALUE 'Street Number   : '.
+               2 PIC 9(3) TO WSNewAddrNum REQUIRED.
+               2 LINE 8 COL 5 VALUE 'Street Name     : '.
+               2 PIC X(40) TO WSNewAddrStreet REQUIRED.
+               2 LINE 9 COL 5 VALUE 'Zip Code        : '.
+               2 PIC X(5) TO WSNewAddrZip REQUIRED.
+               2 LINE 10 COL 5 VALUE 'City            : '.
+               2 PIC X(20) TO WSNewAddrCity REQUIRED.
+               2 LINE 11 COL 5 VALUE 'Email           : '.
+               2 PIC X(30) TO WSNewEmail.
+               2 LINE 12 COL 5 VALUE 'Phone           : '.
+               2 PIC X(12) TO WSNewPhone.
+               2 LINE 13 COL 5 VALUE 'Prefer (E/P/M)  : '.
+               2 PIC X(1) TO WSNewPreferredContact REQUIRED.
+               2 LINE 14 COL 5 VALUE 'Type (I/B)      : '.
+               2 PIC X(1) TO WSNewRecordType REQUIRED.
+               2 LINE 15 COL 5 VALUE 'Company Name    : '.
+               2 PIC X(30) TO WSNewCompanyName.
+
+      *    Ecran de revue avant ecriture
+           1 s-plg-add-review.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Review New Customer'.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 COL 24 PIC 9(7) FROM WSNewIDNum.
+               2 LINE 5 COL 5 VALUE 'First Name      : '.
+               2 COL 24 PIC X(15) FROM WSNewFirstName.
+               2 LINE 6 COL 5 VALUE 'Last Name       : '.
+               2 COL 24 PIC X(15) FROM WSNewLastName.
+               2 LINE 7 COL 5 VALUE 'Street Number   : '.
+               2 COL 24 PIC 9(3) FROM WSNewAddrNum.
+               2 LINE 8 COL 5 VALUE 'Street Name     : '.
+               2 COL 24 PIC X(40) FROM WSNewAddrStreet.
+               2 LINE 9 COL 5 VALUE 'Zip Code        : '.
+               2 COL 24 PIC X(5) FROM WSNewAddrZip.
+               2 LINE 10 COL 5 VALUE 'City            : '.
+               2 COL 24 PIC X(20) FROM WSNewAddrCity.
+               2 LINE 11 COL 5 VALUE 'Email           : '.
+               2 COL 24 PIC X(30) FROM WSNewEmail.
+               2 LINE 12 COL 5 VALUE 'Phone           : '.
+               2 COL 24 PIC X(12) FROM WSNewPhone.
+               2 LINE 13 COL 5 VALUE 'Prefer (E/P/M)  : '.
+               2 COL 24 PIC X(1) FROM WSNewPreferredContact.
+               2 LINE 14 COL 5 VALUE 'Type (I/B)      : '.
+               2 COL 24 PIC X(1) FROM WSNewRecordType.
+               2 LINE 15 COL 5 VALUE 'Company Name    : '.
+               2 COL 24 PIC X(30) FROM WSNewCompanyName.
+               2 LINE 17 COL 5 VALUE 'Save this customer (Y/N) : '.
+               2 PIC X(1) TO WSConfirm REQUIRED.
+
+      *    Saisie de l'Id du client a modifier
+           1 s-plg-update-key.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Update Customer'.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 PIC 9(7) TO WSUpdIDNum REQUIRED.
+
+      *    Saisie des nouvelles valeurs, pre-remplies avec les valeurs
+      *    actuelles du client trouve.
+           1 s-plg-update-entry.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Update Customer'.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 COL 24 PIC 9(7) FROM WSUpdIDNum.
+               2 LINE 5 COL 5 VALUE 'First Name      : '.
+               2 PIC X(15) USING WSUpdFirstName.
+               2 LINE 6 COL 5 VALUE 'Last Name       : '.
+               2 PIC X(15) USING WSUpdLastName.
+               2 LINE 7 COL 5 VALUE 'Street Number   : '.
+               2 PIC 9(3) USING WSUpdAddrNum.
+               2 LINE 8 COL 5 VALUE 'Street Name     : '.
+               2 PIC X(40) USING WSUpdAddrStreet.
+               2 LINE 9 COL 5 VALUE 'Zip Code        : '.
+               2 PIC X(5) USING WSUpdAddrZip.
+               2 LINE 10 COL 5 VALUE 'City            : '.
+               2 PIC X(20) USING WSUpdAddrCity.
+               2 LINE 11 COL 5 VALUE 'Email           : '.
+               2 PIC X(30) USING WSUpdEmail.
+               2 LINE 12 COL 5 VALUE 'Phone           : '.
+               2 PIC X(12) USING WSUpdPhone.
+               2 LINE 13 COL 5 VALUE 'Prefer (E/P/M)  : '.
+               2 PIC X(1) USING WSUpdPreferredContact.
+               2 LINE 14 COL 5 VALUE 'Type (I/B)      : '.
+               2 PIC X(1) USING WSUpdRecordType.
+               2 LINE 15 COL 5 VALUE 'Company Name    : '.
+               2 PIC X(30) USING WSUpdCompanyName.
+
+      *    Ecran de revue avant reecriture
+           1 s-plg-update-review.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Review Updated Customer'.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 COL 24 PIC 9(7) FROM WSUpdIDNum.
+               2 LINE 5 COL 5 VALUE 'First Name      : '.
+               2 COL 24 PIC X(15) FROM WSUpdFirstName.
+               2 LINE 6 COL 5 VALUE 'Last Name       : '.
+               2 COL 24 PIC X(15) FROM WSUpdLastName.
+               2 LINE 7 COL 5 VALUE 'Street Number   : '.
+               2 COL 24 PIC 9(3) FROM WSUpdAddrNum.
+               2 LINE 8 COL 5 VALUE 'Street Name     : '.
+               2 COL 24 PIC X(40) FROM WSUpdAddrStreet.
+               2 LINE 9 COL 5 VALUE 'Zip Code        : '.
+               2 COL 24 PIC X(5) FROM WSUpdAddrZip.
+               2 LINE 10 COL 5 VALUE 'City            : '.
+               2 COL 24 PIC X(20) FROM WSUpdAddrCity.
+               2 LINE 11 COL 5 VALUE 'Email           : '.
+               2 COL 24 PIC X(30) FROM WSUpdEmail.
+               2 LINE 12 COL 5 VALUE 'Phone           : '.
+               2 COL 24 PIC X(12) FROM WSUpdPhone.
+               2 LINE 13 COL 5 VALUE 'Prefer (E/P/M)  : '.
+               2 COL 24 PIC X(1) FROM WSUpdPreferredContact.
+               2 LINE 14 COL 5 VALUE 'Type (I/B)      : '.
+               2 COL 24 PIC X(1) FROM WSUpdRecordType.
+               2 LINE 15 COL 5 VALUE 'Company Name    : '.
+               2 COL 24 PIC X(30) FROM WSUpdCompanyName.
+               2 LINE 17 COL 5 VALUE 'Save these changes (Y/N) : '.
+               2 PIC X(1) TO WSConfirm REQUIRED.
+
+      *    Saisie de l'Id du client a desactiver
+           1 s-plg-delete-key.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Delete Customer'.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 PIC 9(7) TO WSDelIDNum REQUIRED.
+
+      *    Confirmation de desactivation
+           1 s-plg-delete-confirm.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 COL 24 PIC 9(7) FROM WSDelIDNum.
+               2 LINE 5 COL 5 VALUE 'First Name      : '.
+               2 COL 24 PIC X(15) FROM FirstName OF CustomerData.
+               2 LINE 6 COL 5 VALUE 'Last Name       : '.
+               2 COL 24 PIC X(15) FROM LastName OF CustomerData.
+               2 LINE 8 COL 5 VALUE 'Deactivate this customer (Y/N) : '.
+               2 PIC X(1) TO WSConfirm REQUIRED.
+
+      *    Saisie de l'Id du client a consulter
+           1 s-plg-lookup-key.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Look Up Customer'.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 PIC 9(7) TO WSLookupIDNum REQUIRED.
+
+      *    Consultation en lecture seule, aucune saisie n'est reecrite
+           1 s-plg-lookup-display.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Customer Detail'.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 COL 24 PIC 9(7) FROM IDNum OF CustomerData.
+               2 LINE 5 COL 5 VALUE 'First Name      : '.
+               2 COL 24 PIC X(15) FROM FirstName OF CustomerData.
+               2 LINE 6 COL 5 VALUE 'Last Name       : '.
+               2 COL 24 PIC X(15) FROM LastName OF CustomerData.
+               2 LINE 7 COL 5 VALUE 'Street Number   : '.
+               2 COL 24 PIC 9(3) FROM CustAddrNum OF CustomerData.
+               2 LINE 8 COL 5 VALUE 'Street Name     : '.
+               2 COL 24 PIC X(40) FROM CustAddrStreet OF CustomerData.
+               2 LINE 9 COL 5 VALUE 'Zip Code        : '.
+               2 COL 24 PIC X(5) FROM CustAddrZip OF CustomerData.
+               2 LINE 10 COL 5 VALUE 'City            : '.
+               2 COL 24 PIC X(20) FROM CustAddrCity OF CustomerData.
+               2 LINE 11 COL 5 VALUE 'Email           : '.
+               2 COL 24 PIC X(30) FROM CustEmail OF CustomerData.
+               2 LINE 12 COL 5 VALUE 'Phone           : '.
+               2 COL 24 PIC X(12) FROM CustPhone OF CustomerData.
+               2 LINE 13 COL 5 VALUE 'Type            : '.
+               2 COL 24 PIC X(1) FROM CustRecordType OF CustomerData.
+               2 LINE 14 COL 5 VALUE 'Company Name    : '.
+               2 COL 24 PIC X(30) FROM CustCompanyName OF CustomerData.
+               2 LINE 15 COL 5 VALUE 'Status          : '.
+               2 COL 24 PIC X(9) FROM WSLookupStatus.
+
+      *    Saisie de l'Id du client dont l'ajout doit etre annule
+           1 s-plg-undo-key.
+               2 BLANK SCREEN.
+               2 LINE 2 COL 5 VALUE 'Undo Last Add'.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 PIC 9(7) TO WSUndoIDNum REQUIRED.
+
+      *    Confirmation avant suppression physique du client
+           1 s-plg-undo-confirm.
+               2 LINE 4 COL 5 VALUE 'Customer Id     : '.
+               2 COL 24 PIC 9(7) FROM WSUndoIDNum.
+               2 LINE 5 COL 5 VALUE 'First Name      : '.
+               2 COL 24 PIC X(15) FROM FirstName OF CustomerData.
+               2 LINE 6 COL 5 VALUE 'Last Name       : '.
+               2 COL 24 PIC X(15) FROM LastName OF CustomerData.
+               2 LINE 8 COL 5 VALUE 'This will remove the customer'.
+               2 LINE 9 COL 5 VALUE 'entirely, not just deactivate it.'.
+               2 LINE 10 COL 5 VALUE 'Undo this add (Y/N) : '.
+               2 PIC X(1) TO WSConfirm REQUIRED.
+
       *|==============================================================|
 
        PROCEDURE DIVISION.
 
-      *     OPEN OUTPUT DataFile.
-      *         MOVE 00001 TO IDNum.
-      *         MOVE 'Doug' TO FirstName.
-      *         MOVE 'Thomas' TO LastName.
-      *         WRITE CustomerData
-      *         END-WRITE.
-      *     CLOSE DataFile.
-
-      *     OPEN EXTEND DataFile.
-      *         DISPLAY "Customer Id " WITH NO ADVANCING
-      *         ACCEPT IDNum
-      *         DISPLAY "Customer First name " WITH NO ADVANCING
-      *         ACCEPT FirstName
-      *         DISPLAY "Customer Last name " WITH NO ADVANCING
-      *         ACCEPT LastName
-      *         WRITE CustomerData
-      *         END-WRITE.
-      *     CLOSE DataFile.
-
-
-           OPEN INPUT DataFile.
-               PERFORM UNTIL WSEOF='Y'
-                   READ DataFile INTO WSCustomerData
+           MainLine.
+               ACCEPT WSDataFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSDataFileName
+               END-ACCEPT
+               ACCEPT WSJournalFileName FROM ENVIRONMENT "CUSTJRNL"
+                   ON EXCEPTION
+                       MOVE "Journal.log" TO WSJournalFileName
+               END-ACCEPT
+               ACCEPT WSBatchFileName FROM ENVIRONMENT "CUSTBATCH"
+                   ON EXCEPTION
+                       MOVE SPACES TO WSBatchFileName
+               END-ACCEPT
+               IF WSBatchFileName NOT = SPACES
+                   SET WSBatchModeOn TO TRUE
+                   MOVE "BATCH" TO WSOperatorId
+                   PERFORM RunBatchLoad
+                   GOBACK
+               END-IF
+               ACCEPT WSOperatorFileName FROM ENVIRONMENT "CUSTOPS"
+                   ON EXCEPTION
+                       MOVE "Operators.dat" TO WSOperatorFileName
+               END-ACCEPT
+               PERFORM SeedOperatorFile
+               PERFORM AuthenticateOperator
+               IF NOT WSLoginOK
+                   DISPLAY "Access denied."
+                   GOBACK
+               END-IF
+               PERFORM DisplayMenu
+               PERFORM UNTIL WSExitChoice
+                   EVALUATE TRUE
+                       WHEN WSInitializeChoice
+                           PERFORM InitializeFile
+                       WHEN WSDisplayChoice
+                           PERFORM DisplayCustomers
+                       WHEN WSAddChoice
+                           PERFORM AddCustomer
+                       WHEN WSUpdateChoice
+                           PERFORM UpdateCustomer
+                       WHEN WSDeleteChoice
+                           PERFORM DeleteCustomer
+                       WHEN WSLookupChoice
+                           PERFORM LookupCustomer
+                       WHEN WSUndoChoice
+                           PERFORM UndoLastAdd
+                       WHEN OTHER
+                           DISPLAY "Invalid selection"
+                   END-EVALUATE
+                   PERFORM DisplayMenu
+               END-PERFORM
+               GOBACK.
+
+           DisplayMenu.
+               DISPLAY s-plg-menu.
+               ACCEPT s-plg-menu.
+
+      *|==============================================================|
+      *    SeedOperatorFile makes sure OperatorFile exists before
+      *    AuthenticateOperator ever tries to open it. On a fresh
+      *    checkout there is no Operators.dat yet, so OPEN INPUT would
+      *    fail and VerifyOperator would lock every operator out with
+      *    no way in; this lays down one default ADMIN login the first
+      *    time the file is missing, and otherwise leaves an existing
+      *    file untouched.
+      *|==============================================================|
+
+           SeedOperatorFile.
+               OPEN INPUT OperatorFile
+               IF WSOpFileStatus = '35'
+                   OPEN OUTPUT OperatorFile
+                   MOVE "ADMIN" TO OpID
+                   MOVE "ADMIN123" TO OpPassword
+                   WRITE OperatorRecord
+                   CLOSE OperatorFile
+                   DISPLAY "Operators.dat not found, "
+                       "default operator ADMIN created."
+               ELSE
+                   IF WSOpFileOK
+                       CLOSE OperatorFile
+                   END-IF
+               END-IF.
+
+      *|==============================================================|
+      *    AuthenticateOperator prompts for an operator Id and
+      *    password and checks them against OperatorFile before the
+      *    menu is ever shown, up to three tries. WSOperatorId is
+      *    left holding the signed-in Id for WriteJournalEntry/
+      *    WriteUndoJournalEntry to stamp on every journal entry this
+      *    run writes.
+      *|==============================================================|
+
+           AuthenticateOperator.
+               MOVE ZERO TO WSLoginAttempts
+               MOVE 'N' TO WSLoginValid
+               PERFORM UNTIL WSLoginOK OR WSLoginAttempts >= 3
+                   DISPLAY s-plg-login
+                   ACCEPT s-plg-login
+                   ADD 1 TO WSLoginAttempts
+                   PERFORM VerifyOperator
+                   IF NOT WSLoginOK
+                       DISPLAY "Invalid operator Id or password."
+                   END-IF
+               END-PERFORM.
+
+      *|==============================================================|
+      *    VerifyOperator scans OperatorFile for a line whose Id and
+      *    password both match what was just keyed in. The file is
+      *    small enough that a plain sequential scan, opened fresh
+      *    each attempt, is all this needs.
+      *|==============================================================|
+
+           VerifyOperator.
+               MOVE 'N' TO WSLoginValid
+               MOVE 'N' TO WSOpEOF
+               OPEN INPUT OperatorFile
+               IF WSOpFileOK
+                   PERFORM UNTIL WSOpAtEOF OR WSLoginOK
+                       READ OperatorFile
+                           AT END SET WSOpAtEOF TO TRUE
+                           NOT AT END
+                               IF OpID = WSOperatorId
+                                   AND OpPassword = WSOperatorPassword
+                                   MOVE 'Y' TO WSLoginValid
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE OperatorFile
+               ELSE
+                   DISPLAY "Operator file not available."
+               END-IF.
+
+      *|==============================================================|
+      *    VerifyCheckDigit checks WSCheckIDNum's 7th digit against
+      *    the check digit CheckDigit computes for its leading 6-digit
+      *    base, catching a mistyped or transposed digit on any screen
+      *    where an operator keys in an existing customer's full Id.
+      *    The caller moves the Id to verify into WSCheckIDNum first.
+      *|==============================================================|
+
+           VerifyCheckDigit.
+               CALL 'CheckDigit' USING 'V' WSCheckIDBase
+                   WSCheckIDDigit WSCheckDigitValid.
+
+      *|==============================================================|
+      *    RunBatchLoad is the unattended counterpart to AddCustomer:
+      *    it reads WSBatchFileName one fixed-width transaction at a
+      *    time, applies the same validation and duplicate-Id checks
+      *    as the interactive Add screen, and writes every accepted
+      *    record without an operator present. No menu, no screens.
+      *|==============================================================|
+
+           RunBatchLoad.
+               MOVE 'N' TO WSBatchEOF
+               OPEN INPUT BatchInputFile
+               OPEN I-O DataFile
+               OPEN OUTPUT RejectFile
+               PERFORM UNTIL WSBatchAtEOF
+                   READ BatchInputFile
+                       AT END SET WSBatchAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM BatchLoadOneRecord
+                   END-READ
+               END-PERFORM
+               CLOSE DataFile
+               CLOSE BatchInputFile
+               CLOSE RejectFile
+               DISPLAY "Batch load complete. Accepted: "
+                   WSBatchAcceptedCount " Rejected: "
+                   WSBatchRejectedCount.
+
+      *|==============================================================|
+      *    BatchLoadOneRecord validates and writes one transaction
+      *    from BatchInputFile, the batch analogue of AddCustomer's
+      *    review-then-write step but with no screen in between.
+      *|==============================================================|
+
+           BatchLoadOneRecord.
+               MOVE BatchIDNum TO WSNewIDBase
+               MOVE BatchFirstName TO WSNewFirstName
+               MOVE BatchLastName TO WSNewLastName
+               MOVE BatchAddrNum TO WSNewAddrNum
+               MOVE BatchAddrStreet TO WSNewAddrStreet
+               MOVE BatchAddrZip TO WSNewAddrZip
+               MOVE BatchAddrCity TO WSNewAddrCity
+               MOVE 'I' TO WSNewRecordType
+               MOVE SPACES TO WSNewCompanyName
+               PERFORM ValidateNewCustomer
+               IF WSInvalidEntry
+                   ADD 1 TO WSBatchRejectedCount
+                   DISPLAY "Rejected, invalid entry, Id "
+                       BatchIDNum
+                   MOVE "Invalid entry" TO WSRejectReason
+                   PERFORM WriteRejectRecord
+               ELSE
+                   CALL 'NameCase' USING WSNewFirstName
+                   CALL 'NameCase' USING WSNewLastName
+                   MOVE WSNewIDNum TO IDNum OF CustomerData
+                   MOVE WSNewFirstName TO FirstName OF CustomerData
+                   MOVE WSNewLastName TO LastName OF CustomerData
+                   MOVE 'A' TO CustActiveFlag OF CustomerData
+                   MOVE WSNewAddrNum TO CustAddrNum OF CustomerData
+                   MOVE WSNewAddrStreet
+                       TO CustAddrStreet OF CustomerData
+                   MOVE WSNewAddrZip TO CustAddrZip OF CustomerData
+                   MOVE WSNewAddrCity TO CustAddrCity OF CustomerData
+                   MOVE SPACES TO CustEmail OF CustomerData
+                   MOVE SPACES TO CustPhone OF CustomerData
+                   MOVE 'M' TO CustPreferredContact OF CustomerData
+                   MOVE 'I' TO CustRecordType OF CustomerData
+                   MOVE SPACES TO CustCompanyName OF CustomerData
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO CustCreatedStamp OF CustomerData
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO CustUpdatedStamp OF CustomerData
+                   WRITE CustomerData
+                       INVALID KEY
+                           ADD 1 TO WSBatchRejectedCount
+                           DISPLAY "Rejected, duplicate Id "
+                               BatchIDNum
+                           MOVE "Duplicate Id" TO WSRejectReason
+                           PERFORM WriteRejectRecord
+                       NOT INVALID KEY
+                           ADD 1 TO WSBatchAcceptedCount
+                           PERFORM UpdateTrailerCount
+                           MOVE SPACES TO WSBeforeImage
+                           SET JrnlAdd TO TRUE
+                           PERFORM WriteJournalEntry
+                   END-WRITE
+               END-IF.
+
+      *|==============================================================|
+      *    WriteRejectRecord logs one rejected batch-load transaction
+      *    to RejectFile: the original fixed-width input line and the
+      *    reason WSRejectReason was set to by the caller.
+      *|==============================================================|
+
+           WriteRejectRecord.
+               MOVE SPACES TO RejectLine
+               STRING BatchTransaction DELIMITED BY SIZE
+                      " - REJECTED: " DELIMITED BY SIZE
+                      WSRejectReason  DELIMITED BY SIZE
+                   INTO RejectLine
+               END-STRING
+               WRITE RejectLine.
+
+      *|==============================================================|
+      *    InitializeFile creates a brand-new, empty customer file.
+      *    It is destructive (OPEN OUTPUT truncates test.dat) so it
+      *    is only ever reached after an explicit Y confirmation.
+      *|==============================================================|
+
+           InitializeFile.
+               MOVE 'N' TO WSConfirm
+               DISPLAY s-plg-init-confirm
+               ACCEPT s-plg-init-confirm
+               IF WSConfirmYes
+                   OPEN OUTPUT DataFile
+                   CLOSE DataFile
+                   OPEN I-O DataFile
+                   PERFORM WriteControlRecords
+                   CLOSE DataFile
+                   DISPLAY "Customer file initialized."
+               ELSE
+                   DISPLAY "Initialize cancelled."
+               END-IF.
+
+      *|==============================================================|
+      *    WriteControlRecords lays down the batch header (run date)
+      *    and trailer (running record count) that bookend test.dat.
+      *    IDNum 0000000 and 9999999 are reserved for these and are never
+      *    handed out to a real customer.
+      *|==============================================================|
+
+           WriteControlRecords.
+               INITIALIZE CustomerData
+               MOVE ZERO TO CtlIDNum OF CustControlRecord
+               SET CtlHeaderRecord OF CustControlRecord TO TRUE
+               MOVE FUNCTION CURRENT-DATE(1:8)
+                   TO CtlRunDate OF CustControlRecord
+               MOVE ZERO TO CtlRecordCount OF CustControlRecord
+               WRITE CustControlRecord
+                   INVALID KEY
+                       DISPLAY "Unable to write batch header."
+               END-WRITE
+               INITIALIZE CustomerData
+               MOVE 9999999 TO CtlIDNum OF CustControlRecord
+               SET CtlTrailerRecord OF CustControlRecord TO TRUE
+               MOVE ZERO TO CtlRecordCount OF CustControlRecord
+               WRITE CustControlRecord
+                   INVALID KEY
+                       DISPLAY "Unable to write batch trailer."
+               END-WRITE.
+
+      *|==============================================================|
+      *    UpdateTrailerCount bumps the running total on the batch
+      *    trailer record whenever a customer is added.
+      *|==============================================================|
+
+           UpdateTrailerCount.
+               MOVE 9999999 TO CtlIDNum OF CustControlRecord
+               READ DataFile
+                   INVALID KEY
+                       DISPLAY "Batch trailer not found."
+                   NOT INVALID KEY
+                       ADD 1 TO CtlRecordCount OF CustControlRecord
+                       REWRITE CustControlRecord
+               END-READ.
+
+           DisplayCustomers.
+               MOVE 'N' TO WSEOF
+               OPEN INPUT DataFile
+                   PERFORM UNTIL WSEOF = 'Y'
+                       READ DataFile NEXT RECORD INTO WSCustomerData
+                           AT END MOVE 'Y' TO WSEOF
+                           NOT AT END
+                               IF IDNum OF WSCustomerData NOT = ZERO
+                                   AND IDNum OF WSCustomerData
+                                       NOT = 9999999
+                                   DISPLAY WSCustomerData
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               CLOSE DataFile.
+
+      *|==============================================================|
+      *    AddCustomer is the daily "add one customer" transaction.
+      *    The operator keys in the new customer, reviews the values
+      *    on screen, and only then is the record appended to the
+      *    customer file.
+      *|==============================================================|
+
+           AddCustomer.
+               MOVE 'N' TO WSInputValid
+               PERFORM UNTIL WSValidEntry
+                   INITIALIZE WSNewCustomer
+                   DISPLAY s-plg-add-entry
+                   ACCEPT s-plg-add-entry
+                   PERFORM ValidateNewCustomer
+                   IF WSInvalidEntry
+                       DISPLAY "Invalid entry, please re-enter."
+                   END-IF
+               END-PERFORM
+               CALL 'NameCase' USING WSNewFirstName
+               CALL 'NameCase' USING WSNewLastName
+               MOVE 'N' TO WSConfirm
+               DISPLAY s-plg-add-review
+               ACCEPT s-plg-add-review
+               IF WSConfirmYes
+                   OPEN I-O DataFile
+                   MOVE WSNewIDNum TO IDNum OF CustomerData
+                   MOVE WSNewFirstName TO FirstName OF CustomerData
+                   MOVE WSNewLastName TO LastName OF CustomerData
+                   MOVE 'A' TO CustActiveFlag OF CustomerData
+                   MOVE WSNewAddrNum TO CustAddrNum OF CustomerData
+                   MOVE WSNewAddrStreet
+                       TO CustAddrStreet OF CustomerData
+                   MOVE WSNewAddrZip TO CustAddrZip OF CustomerData
+                   MOVE WSNewAddrCity TO CustAddrCity OF CustomerData
+                   MOVE WSNewEmail TO CustEmail OF CustomerData
+                   MOVE WSNewPhone TO CustPhone OF CustomerData
+                   MOVE WSNewPreferredContact
+                       TO CustPreferredContact OF CustomerData
+                   MOVE WSNewRecordType
+                       TO CustRecordType OF CustomerData
+                   MOVE WSNewCompanyName
+                       TO CustCompanyName OF CustomerData
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO CustCreatedStamp OF CustomerData
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO CustUpdatedStamp OF CustomerData
+                   WRITE CustomerData
+                       INVALID KEY
+                           DISPLAY "Customer Id already exists."
+                       NOT INVALID KEY
+                           DISPLAY "Customer added."
+                           PERFORM UpdateTrailerCount
+                           MOVE SPACES TO WSBeforeImage
+                           SET JrnlAdd TO TRUE
+                           PERFORM WriteJournalEntry
+                   END-WRITE
+                   CLOSE DataFile
+               ELSE
+                   DISPLAY "Add cancelled."
+               END-IF.
+
+      *|==============================================================|
+      *    WriteJournalEntry appends one audit record capturing the
+      *    transaction type, the customer Id, and the before/after
+      *    images of the record. WSBeforeImage and the current
+      *    contents of CustomerData (the after image, for a delete
+      *    that means the just-rewritten record) must be set by the
+      *    calling paragraph before this is performed.
+      *|==============================================================|
+
+           WriteJournalEntry.
+               OPEN EXTEND JournalFile
+               MOVE FUNCTION CURRENT-DATE(1:14) TO JrnlTimestamp
+               MOVE WSOperatorId TO JrnlOperator
+               MOVE IDNum OF CustomerData TO JrnlIDNum
+               MOVE WSBeforeImage TO JrnlBeforeImage
+               MOVE CustomerData TO JrnlAfterImage
+               WRITE JournalRecord
+               CLOSE JournalFile.
+
+      *|==============================================================|
+      *    ValidateNewCustomer rejects an empty/zero IDNum and any
+      *    name field that is blank or contains anything other than
+      *    letters and spaces, before the entry is ever reviewed or
+      *    written to the customer file. The operator (or a batch
+      *    transaction) only ever supplies the 6-digit base Id;
+      *    CheckDigit works out the 7th digit and WSNewIDNum is
+      *    assembled from the two, the same way a new account or
+      *    card number is issued with its check digit computed
+      *    rather than keyed by hand.
+      *|==============================================================|
+
+           ValidateNewCustomer.
+               MOVE 'Y' TO WSInputValid
+               IF WSNewIDBase = ZERO
+                   MOVE 'N' TO WSInputValid
+               ELSE
+                   CALL 'CheckDigit' USING 'C' WSNewIDBase
+                       WSNewCheckDigit WSCheckDigitValid
+                   COMPUTE WSNewIDNum =
+                       WSNewIDBase * 10 + WSNewCheckDigit
+                   IF WSNewIDNum = 9999999
+                       MOVE 'N' TO WSInputValid
+                   END-IF
+               END-IF
+               IF WSNewRecordType NOT = 'I'
+                   AND WSNewRecordType NOT = 'B'
+                   MOVE 'N' TO WSInputValid
+               END-IF
+               IF WSNewRecordType = 'I'
+                   IF WSNewFirstName = SPACES
+                       OR WSNewFirstName NOT ALPHABETIC
+                       MOVE 'N' TO WSInputValid
+                   END-IF
+                   IF WSNewLastName = SPACES
+                       OR WSNewLastName NOT ALPHABETIC
+                       MOVE 'N' TO WSInputValid
+                   END-IF
+               END-IF
+               IF WSNewRecordType = 'B' AND WSNewCompanyName = SPACES
+                   MOVE 'N' TO WSInputValid
+               END-IF.
+
+      *|==============================================================|
+      *    UpdateCustomer reads an existing customer by IDNum, lets
+      *    the operator key in corrected name fields, and REWRITEs
+      *    the record after a review step.
+      *|==============================================================|
+
+           UpdateCustomer.
+               MOVE 'N' TO WSUpdFound
+               DISPLAY s-plg-update-key
+               ACCEPT s-plg-update-key
+               OPEN I-O DataFile
+               MOVE WSUpdIDNum TO WSCheckIDNum
+               PERFORM VerifyCheckDigit
+               IF WSUpdIDNum = ZERO OR WSUpdIDNum = 9999999
+                   OR NOT WSCheckDigitOK
+                   DISPLAY "Customer Id not found."
+               ELSE
+                   MOVE WSUpdIDNum TO IDNum OF CustomerData
+                   READ DataFile
+                       INVALID KEY
+                           DISPLAY "Customer Id not found."
+                       NOT INVALID KEY
+                           MOVE 'Y' TO WSUpdFound
+                           MOVE CustomerData TO WSBeforeImage
+                           MOVE FirstName OF CustomerData
+                               TO WSUpdFirstName
+                           MOVE LastName OF CustomerData
+                               TO WSUpdLastName
+                           MOVE CustAddrNum OF CustomerData
+                               TO WSUpdAddrNum
+                           MOVE CustAddrStreet OF CustomerData
+                               TO WSUpdAddrStreet
+                           MOVE CustAddrZip OF CustomerData
+                               TO WSUpdAddrZip
+                           MOVE CustAddrCity OF CustomerData
+                               TO WSUpdAddrCity
+                           MOVE CustEmail OF CustomerData
+                               TO WSUpdEmail
+                           MOVE CustPhone OF CustomerData
+                               TO WSUpdPhone
+                           MOVE CustPreferredContact OF CustomerData
+                               TO WSUpdPreferredContact
+                           MOVE CustRecordType OF CustomerData
+                               TO WSUpdRecordType
+                           MOVE CustCompanyName OF CustomerData
+                               TO WSUpdCompanyName
+                   END-READ
+               END-IF
+               IF WSUpdRecordFound
+                   DISPLAY s-plg-update-entry
+                   ACCEPT s-plg-update-entry
+                   CALL 'NameCase' USING WSUpdFirstName
+                   CALL 'NameCase' USING WSUpdLastName
+                   MOVE 'N' TO WSConfirm
+                   DISPLAY s-plg-update-review
+                   ACCEPT s-plg-update-review
+                   IF WSConfirmYes
+                       MOVE WSUpdFirstName TO FirstName OF CustomerData
+                       MOVE WSUpdLastName TO LastName OF CustomerData
+                       MOVE WSUpdAddrNum TO CustAddrNum OF CustomerData
+                       MOVE WSUpdAddrStreet
+                           TO CustAddrStreet OF CustomerData
+                       MOVE WSUpdAddrZip TO CustAddrZip OF CustomerData
+                       MOVE WSUpdAddrCity
+                           TO CustAddrCity OF CustomerData
+                       MOVE WSUpdEmail TO CustEmail OF CustomerData
+                       MOVE WSUpdPhone TO CustPhone OF CustomerData
+                       MOVE WSUpdPreferredContact
+                           TO CustPreferredContact OF CustomerData
+                       MOVE WSUpdRecordType
+                           TO CustRecordType OF CustomerData
+                       MOVE WSUpdCompanyName
+                           TO CustCompanyName OF CustomerData
+                       MOVE FUNCTION CURRENT-DATE(1:14)
+                           TO CustUpdatedStamp OF CustomerData
+                       REWRITE CustomerData
+                           INVALID KEY
+                               DISPLAY "Update failed."
+                           NOT INVALID KEY
+                               DISPLAY "Customer updated."
+                               SET JrnlUpdate TO TRUE
+                               PERFORM WriteJournalEntry
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "Update cancelled."
+                   END-IF
+               END-IF
+               CLOSE DataFile.
+
+      *|==============================================================|
+      *    DeleteCustomer performs a logical delete: the record is
+      *    never physically removed from the indexed file, it is
+      *    just flagged inactive so Reports.cob skips it going
+      *    forward.
+      *|==============================================================|
+
+           DeleteCustomer.
+               MOVE 'N' TO WSDelFound
+               DISPLAY s-plg-delete-key
+               ACCEPT s-plg-delete-key
+               OPEN I-O DataFile
+               MOVE WSDelIDNum TO WSCheckIDNum
+               PERFORM VerifyCheckDigit
+               IF WSDelIDNum = ZERO OR WSDelIDNum = 9999999
+                   OR NOT WSCheckDigitOK
+                   DISPLAY "Customer Id not found."
+               ELSE
+                   MOVE WSDelIDNum TO IDNum OF CustomerData
+                   READ DataFile
+                       INVALID KEY
+                           DISPLAY "Customer Id not found."
+                       NOT INVALID KEY
+                           MOVE 'Y' TO WSDelFound
+                           MOVE CustomerData TO WSBeforeImage
+                   END-READ
+               END-IF
+               IF WSDelRecordFound
+                   MOVE 'N' TO WSConfirm
+                   DISPLAY s-plg-delete-confirm
+                   ACCEPT s-plg-delete-confirm
+                   IF WSConfirmYes
+                       MOVE 'I' TO CustActiveFlag OF CustomerData
+                       MOVE FUNCTION CURRENT-DATE(1:14)
+                           TO CustUpdatedStamp OF CustomerData
+                       REWRITE CustomerData
+                           INVALID KEY
+                               DISPLAY "Delete failed."
+                           NOT INVALID KEY
+                               DISPLAY "Customer deactivated."
+                               SET JrnlDelete TO TRUE
+                               PERFORM WriteJournalEntry
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "Delete cancelled."
+                   END-IF
+               END-IF
+               CLOSE DataFile.
+
+      *|==============================================================|
+      *    LookupCustomer is a read-only inquiry transaction: it does
+      *    not open the file I-O and never REWRITEs anything, it just
+      *    finds one customer by Id and shows the full record on
+      *    screen instead of an operator having to run Reports.cob
+      *    and scan the printed listing for one name.
+      *|==============================================================|
+
+           LookupCustomer.
+               MOVE 'N' TO WSLookupFound
+               DISPLAY s-plg-lookup-key
+               ACCEPT s-plg-lookup-key
+               OPEN INPUT DataFile
+               MOVE WSLookupIDNum TO WSCheckIDNum
+               PERFORM VerifyCheckDigit
+               IF WSLookupIDNum = ZERO OR WSLookupIDNum = 9999999
+                   OR NOT WSCheckDigitOK
+                   DISPLAY "Customer Id not found."
+               ELSE
+                   MOVE WSLookupIDNum TO IDNum OF CustomerData
+                   READ DataFile
+                       INVALID KEY
+                           DISPLAY "Customer Id not found."
+                       NOT INVALID KEY
+                           MOVE 'Y' TO WSLookupFound
+                   END-READ
+               END-IF
+               CLOSE DataFile
+               IF WSLookupRecordFound
+                   MOVE "Active" TO WSLookupStatus
+                   IF CustInactive OF CustomerData
+                       MOVE "Inactive" TO WSLookupStatus
+                   END-IF
+                   IF CustClosed OF CustomerData
+                       MOVE "Closed" TO WSLookupStatus
+                   END-IF
+                   DISPLAY s-plg-lookup-display
+                   ACCEPT s-plg-lookup-display
+               END-IF.
+
+      *|==============================================================|
+      *    UndoLastAdd reverses an add keyed in by mistake: it finds
+      *    the most recent journal entry for the given Id, and if that
+      *    entry is still an add -- nothing has updated or deactivated
+      *    the customer since -- it physically removes the record,
+      *    unlike DeleteCustomer's logical deactivate, since the
+      *    record should never have existed in the first place.
+      *|==============================================================|
+
+           UndoLastAdd.
+               MOVE 'N' TO WSUndoFound
+               DISPLAY s-plg-undo-key
+               ACCEPT s-plg-undo-key
+               MOVE WSUndoIDNum TO WSCheckIDNum
+               PERFORM VerifyCheckDigit
+               IF WSUndoIDNum = ZERO OR WSUndoIDNum = 9999999
+                   OR NOT WSCheckDigitOK
+                   DISPLAY "Customer Id not found."
+               ELSE
+                   PERFORM FindLastJournalEntry
+                   IF NOT WSUndoJournalFound
+                       DISPLAY "No journal entry found for that Id."
+                   ELSE
+                       IF WSUndoLastTranType NOT = 'A'
+                           DISPLAY "Cannot undo, customer has since "
+                               "been updated or deleted."
+                       ELSE
+                           PERFORM UndoLastAddRemoval
+                       END-IF
+                   END-IF
+               END-IF.
+
+      *|==============================================================|
+      *    FindLastJournalEntry scans the journal from the top for
+      *    every entry belonging to WSUndoIDNum, keeping only the last
+      *    one seen, since the journal is append-only and chronology
+      *    follows file order.
+      *|==============================================================|
+
+           FindLastJournalEntry.
+               MOVE 'N' TO WSUndoEntryFound
+               MOVE 'N' TO WSEOF
+               OPEN INPUT JournalFile
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ JournalFile
                        AT END MOVE 'Y' TO WSEOF
-                       NOT AT END DISPLAY WSCustomerData
+                       NOT AT END
+                           IF JrnlIDNum = WSUndoIDNum
+                               MOVE 'Y' TO WSUndoEntryFound
+                               MOVE JrnlTranType TO WSUndoLastTranType
+                           END-IF
                    END-READ
                END-PERFORM
-           CLOSE DataFile.
-      
+               CLOSE JournalFile.
+
+      *|==============================================================|
+      *    UndoLastAddRemoval looks the customer up, confirms with the
+      *    operator, and, once confirmed, DELETEs the record outright
+      *    and backs the running trailer count off by one.
+      *|==============================================================|
+
+           UndoLastAddRemoval.
+               OPEN I-O DataFile
+               MOVE WSUndoIDNum TO IDNum OF CustomerData
+               READ DataFile
+                   INVALID KEY
+                       DISPLAY "Customer record not found."
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WSUndoFound
+               END-READ
+               IF WSUndoRecordFound
+                   MOVE 'N' TO WSConfirm
+                   DISPLAY s-plg-undo-confirm
+                   ACCEPT s-plg-undo-confirm
+                   IF WSConfirmYes
+                       MOVE CustomerData TO WSBeforeImage
+                       DELETE DataFile
+                           INVALID KEY
+                               DISPLAY "Undo failed."
+                           NOT INVALID KEY
+                               PERFORM DecrementTrailerCount
+                               PERFORM WriteUndoJournalEntry
+                               DISPLAY "Add undone; customer removed."
+                       END-DELETE
+                   ELSE
+                       DISPLAY "Undo cancelled."
+                   END-IF
+               END-IF
+               CLOSE DataFile.
+
+      *|==============================================================|
+      *    DecrementTrailerCount backs the running total on the batch
+      *    trailer record off by one, the mirror image of Update-
+      *    TrailerCount, for a customer removed by UndoLastAdd.
+      *|==============================================================|
+
+           DecrementTrailerCount.
+               MOVE 9999999 TO CtlIDNum OF CustControlRecord
+               READ DataFile
+                   INVALID KEY
+                       DISPLAY "Batch trailer not found."
+                   NOT INVALID KEY
+                       SUBTRACT 1 FROM
+                           CtlRecordCount OF CustControlRecord
+                       REWRITE CustControlRecord
+               END-READ.
+
+      *|==============================================================|
+      *    WriteUndoJournalEntry appends the audit record for an undo.
+      *    The before-image is the record as it stood before removal;
+      *    the after-image is left blank, since the record no longer
+      *    exists once the undo completes.
+      *|==============================================================|
+
+           WriteUndoJournalEntry.
+               OPEN EXTEND JournalFile
+               MOVE FUNCTION CURRENT-DATE(1:14) TO JrnlTimestamp
+               MOVE WSOperatorId TO JrnlOperator
+               SET JrnlDelete TO TRUE
+               MOVE WSUndoIDNum TO JrnlIDNum
+               MOVE WSBeforeImage TO JrnlBeforeImage
+               MOVE SPACES TO JrnlAfterImage
+               WRITE JournalRecord
+               CLOSE JournalFile.
+
+      *|==============================================================|
+
       *|==============================================================|
-      
-      * Fin du programme
-       STOP RUN.
\ No newline at end of file
