@@ -0,0 +1,107 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconCheck.
+
+      *|==============================================================|
+      *    ReconCheck walks the customer master end to end, counts the
+      *    real customer detail records it finds, and compares that
+      *    count against the running total on the batch trailer
+      *    record. A mismatch means test.dat is short or was written
+      *    incompletely, and is flagged with a non-zero RETURN-CODE so
+      *    a batch job stream can refuse to run Reports.cob against a
+      *    bad file.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD CustomerFile.
+                   COPY "CustRec.cpy".
+
+           WORKING-STORAGE SECTION.
+
+               1 WSCustFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+               1 WSFoundCount PIC 9(7) VALUE ZERO.
+
+               1 WSTrailerCount PIC 9(7) VALUE ZERO.
+
+               1 WSTrailerFound PIC X(1) VALUE 'N'.
+                   88 WSTrailerWasFound VALUE 'Y'.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSCustFileName
+               END-ACCEPT
+               MOVE 0 TO RETURN-CODE
+               OPEN INPUT CustomerFile
+               PERFORM UNTIL WSAtEOF
+                   READ CustomerFile NEXT RECORD
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM TallyRecord
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile
+               DISPLAY "Records found       : " WSFoundCount
+               DISPLAY "Trailer record count: " WSTrailerCount
+               IF NOT WSTrailerWasFound
+                   DISPLAY "RECONCILIATION FAILED: no batch trailer "
+                       "record found."
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   IF WSFoundCount = WSTrailerCount
+                       DISPLAY "Reconciliation OK."
+                   ELSE
+                       DISPLAY "RECONCILIATION FAILED: counts do not "
+                           "match."
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-IF
+               GOBACK.
+
+      *|==============================================================|
+      *    TallyRecord classifies each physical record read: the
+      *    reserved trailer (IDNum 9999999) supplies the expected count,
+      *    the reserved header (IDNum 00000) is ignored, and every
+      *    other record is a real customer and is added to the tally.
+      *|==============================================================|
+
+           TallyRecord.
+               EVALUATE TRUE
+                   WHEN IDNum OF CustomerData = 9999999
+                       MOVE 'Y' TO WSTrailerFound
+                       MOVE CtlRecordCount OF CustControlRecord
+                           TO WSTrailerCount
+                   WHEN IDNum OF CustomerData = ZERO
+                       CONTINUE
+                   WHEN OTHER
+                       ADD 1 TO WSFoundCount
+               END-EVALUATE.
+
+      *|==============================================================|
