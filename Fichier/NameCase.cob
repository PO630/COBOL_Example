@@ -0,0 +1,57 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NameCase.
+
+      *|==============================================================|
+      *    NameCase proper-cases one 15-byte name field in place: the
+      *    first letter of each word is upper-cased, every other
+      *    letter is lower-cased, so "oDONNELL" or "mary jane" print
+      *    consistently regardless of how an operator or an import
+      *    file happened to key it in. WriteFile.cob calls this on
+      *    the way in (Add and Update) and Reports.cob calls it when
+      *    building CustomerDetailLine, so a name is only ever cased
+      *    once rather than reformatted ad hoc in several places.
+      *|==============================================================|
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+               1 WSIdx PIC 99.
+
+      *    'Y' while scanning inside a word, so interior letters get
+      *    lower-cased instead of upper-cased.
+               1 WSAtWordStart PIC X(1) VALUE 'Y'.
+                   88 WSWordStart VALUE 'Y'.
+
+           LINKAGE SECTION.
+
+           1 LName PIC X(15).
+
+       PROCEDURE DIVISION USING LName.
+
+           MainLine.
+               MOVE 'Y' TO WSAtWordStart
+               PERFORM FormatOneChar
+                   VARYING WSIdx FROM 1 BY 1 UNTIL WSIdx > 15
+               EXIT PROGRAM.
+
+      *|==============================================================|
+      *    FormatOneChar handles one byte of LName: a space resets
+      *    WSAtWordStart for the next word, the first letter of a
+      *    word is upper-cased, every later letter is lower-cased.
+      *|==============================================================|
+
+           FormatOneChar.
+               IF LName(WSIdx:1) = SPACE
+                   MOVE 'Y' TO WSAtWordStart
+               ELSE
+                   IF WSWordStart
+                       MOVE FUNCTION UPPER-CASE(LName(WSIdx:1))
+                           TO LName(WSIdx:1)
+                       MOVE 'N' TO WSAtWordStart
+                   ELSE
+                       MOVE FUNCTION LOWER-CASE(LName(WSIdx:1))
+                           TO LName(WSIdx:1)
+                   END-IF
+               END-IF.
