@@ -0,0 +1,129 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyBatch.
+
+      *|==============================================================|
+      *    NightlyBatch is the unattended counterpart of CustMenu.cob:
+      *    where CustMenu CALLs WriteFile/ReportsCob one at a time at
+      *    an operator's direction, NightlyBatch CALLs a fixed chain
+      *    of batch steps in sequence with nobody watching, so a
+      *    scheduler only has one program to launch for the whole
+      *    nightly cycle instead of five.
+      *
+      *    The chain, in the order a night's work actually has to
+      *    happen, is:
+      *        1. BackupCust       - archive today's master before
+      *                              anything below is allowed to
+      *                              change it
+      *        2. MergeTransactions - apply the day's accumulated
+      *                              transactions to the master
+      *        3. ReconCheck       - confirm the master's record count
+      *                              still agrees with its trailer
+      *                              once the merge is done
+      *        4. SortCust         - build the sorted extract Reports
+      *                              .cob reads back in name order
+      *        5. ReportsCob       - print the customer report off
+      *                              that sorted extract
+      *
+      *    A bare CALL carries no argv of its own, so RunStep-Report
+      *    sets the CUSTSORT environment variable to 'N' ahead of the
+      *    CALL 'ReportsCob' rather than relying on a 4th command-line
+      *    argument, which a CALLed program never receives -- this is
+      *    how ReportsCob is told to read SortCust.dat back in name
+      *    order instead of falling back to its Id-order default.
+      *
+      *    Every step already sets RETURN-CODE the way CALLed COBOL
+      *    programs are supposed to (0 for a clean run, non-zero for
+      *    trouble -- ReconCheck's 8/16, MergeTransactions' 8 when it
+      *    has rejects); CheckStepResult inspects RETURN-CODE right
+      *    after each CALL returns and stops the whole cycle rather
+      *    than pressing on with a report built on a master that
+      *    failed reconciliation or a merge that dropped transactions.
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           WORKING-STORAGE SECTION.
+
+               1 WSStepName PIC X(20).
+
+               1 WSStepFailedFlag PIC X(1) VALUE 'N'.
+                   88 WSStepFailed VALUE 'Y'.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               PERFORM RunStep-Backup
+               IF NOT WSStepFailed
+                   PERFORM RunStep-Merge
+               END-IF
+               IF NOT WSStepFailed
+                   PERFORM RunStep-Recon
+               END-IF
+               IF NOT WSStepFailed
+                   PERFORM RunStep-Sort
+               END-IF
+               IF NOT WSStepFailed
+                   PERFORM RunStep-Report
+               END-IF
+               IF WSStepFailed
+                   DISPLAY "Nightly batch cycle stopped at step "
+                       WSStepName
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   DISPLAY "Nightly batch cycle complete."
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+               GOBACK.
+
+      *|==============================================================|
+      *    Each RunStep- paragraph CALLs one program in the chain and
+      *    then hands its own name and the RETURN-CODE the CALLed
+      *    program left behind to CheckStepResult, so a failure
+      *    message always says which step stopped the run.
+      *|==============================================================|
+
+           RunStep-Backup.
+               CALL 'BackupCust'
+               MOVE "BackupCust" TO WSStepName
+               PERFORM CheckStepResult.
+
+           RunStep-Merge.
+               CALL 'MergeTransactions'
+               MOVE "MergeTransactions" TO WSStepName
+               PERFORM CheckStepResult.
+
+           RunStep-Recon.
+               CALL 'ReconCheck'
+               MOVE "ReconCheck" TO WSStepName
+               PERFORM CheckStepResult.
+
+           RunStep-Sort.
+               CALL 'SortCust'
+               MOVE "SortCust" TO WSStepName
+               PERFORM CheckStepResult.
+
+           RunStep-Report.
+               DISPLAY "CUSTSORT" UPON ENVIRONMENT-NAME
+               DISPLAY "N" UPON ENVIRONMENT-VALUE
+               CALL 'ReportsCob'
+               MOVE "ReportsCob" TO WSStepName
+               PERFORM CheckStepResult.
+
+      *|==============================================================|
+      *    CheckStepResult sets WSStepFailedFlag when the step just
+      *    CALLed left a non-zero RETURN-CODE behind, so MainLine
+      *    does not go on to the next step in the chain.
+      *|==============================================================|
+
+           CheckStepResult.
+               IF RETURN-CODE NOT = ZERO
+                   DISPLAY WSStepName
+                       " ended with return code " RETURN-CODE
+                   MOVE 'Y' TO WSStepFailedFlag
+               END-IF.
+
+      *|==============================================================|
