@@ -0,0 +1,192 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditIntegrity.
+
+      *|==============================================================|
+      *    AuditIntegrity walks the customer master in ascending key
+      *    order and checks two things ReconCheck.cob does not:
+      *
+      *    - that no two records share the same IDNum. The indexed
+      *      file's own unique RECORD KEY makes this structurally
+      *      impossible through normal WriteFile.cob/CsvImport.cob
+      *      traffic, but this walk checks the file itself rather
+      *      than trusting that nothing has ever bypassed it (a
+      *      restored backup, a hand edit, and so on).
+      *    - where the Id sequence has gaps, so an operator can see
+      *      at a glance how much of the assigned Id range is unused.
+      *      Ids are assigned by whoever keys in a new customer, not
+      *      auto-numbered, so gaps are normal and are reported for
+      *      information only, not flagged as a failure.
+      *
+      *    ReconCheck.cob only compares a record count against the
+      *    batch trailer; it says nothing about which Ids those
+      *    records actually are.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD CustomerFile.
+                   COPY "CustRec.cpy".
+
+           WORKING-STORAGE SECTION.
+
+               1 WSCustFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+               1 WSPriorIDNum PIC 9(7) VALUE ZERO.
+               1 WSPriorIDBase PIC 9(6) VALUE ZERO.
+               1 WSScannedCount PIC 9(7) VALUE ZERO.
+
+               1 WSDupCount PIC 9(3) VALUE ZERO.
+               1 DupTable.
+                   2 DupEntry OCCURS 1 TO 100 TIMES
+                       DEPENDING ON WSDupCount
+                       INDEXED BY WSDupIdx.
+                       3 DupIDNum PIC 9(7).
+
+               1 WSGapCount PIC 9(3) VALUE ZERO.
+               1 WSGapIdsMissing PIC 9(6) VALUE ZERO.
+               1 GapTable.
+                   2 GapEntry OCCURS 1 TO 300 TIMES
+                       DEPENDING ON WSGapCount
+                       INDEXED BY WSGapIdx.
+                       3 GapFirstMissing PIC 9(6).
+                       3 GapLastMissing PIC 9(6).
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSCustFileName
+               END-ACCEPT
+               MOVE 0 TO RETURN-CODE
+               OPEN INPUT CustomerFile
+               PERFORM UNTIL WSAtEOF
+                   READ CustomerFile NEXT RECORD
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM CheckOneRecord
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile
+               PERFORM DisplaySummary
+               IF WSDupCount > ZERO
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               GOBACK.
+
+      *|==============================================================|
+      *    CheckOneRecord skips the reserved header/trailer Ids and
+      *    compares every real customer Id to the previous one seen,
+      *    since CustomerFile is read here in ascending key order.
+      *    A repeat of the same Id is a duplicate; a jump of more
+      *    than one is a gap.
+      *|==============================================================|
+
+           CheckOneRecord.
+               IF IDNum OF CustomerData = ZERO
+                   OR IDNum OF CustomerData = 9999999
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WSScannedCount
+                   IF IDNum OF CustomerData = WSPriorIDNum
+                       PERFORM RecordDuplicate
+                   ELSE
+                       IF IDNumBase OF CustomerData >
+                           WSPriorIDBase + 1
+                           PERFORM RecordGap
+                       END-IF
+                       MOVE IDNum OF CustomerData TO WSPriorIDNum
+                       MOVE IDNumBase OF CustomerData TO WSPriorIDBase
+                   END-IF
+               END-IF.
+
+      *|==============================================================|
+      *    RecordDuplicate logs a repeated Id into DupTable.
+      *|==============================================================|
+
+           RecordDuplicate.
+               IF WSDupCount < 100
+                   ADD 1 TO WSDupCount
+                   MOVE IDNum OF CustomerData TO DupIDNum(WSDupCount)
+               END-IF.
+
+      *|==============================================================|
+      *    RecordGap logs one missing range of Ids into GapTable and
+      *    adds its size to the running total of unused Ids.
+      *|==============================================================|
+
+           RecordGap.
+               COMPUTE WSGapIdsMissing = WSGapIdsMissing
+                   + IDNumBase OF CustomerData - WSPriorIDBase - 1
+               IF WSGapCount < 300
+                   ADD 1 TO WSGapCount
+                   COMPUTE GapFirstMissing(WSGapCount) =
+                       WSPriorIDBase + 1
+                   COMPUTE GapLastMissing(WSGapCount) =
+                       IDNumBase OF CustomerData - 1
+               END-IF.
+
+      *|==============================================================|
+      *    DisplaySummary prints every duplicate and gap found, plus
+      *    a one-line total, so the output is useful whether it is
+      *    read by an operator or scanned for RETURN-CODE by a job
+      *    stream.
+      *|==============================================================|
+
+           DisplaySummary.
+               DISPLAY "Customer records scanned : " WSScannedCount
+               IF WSDupCount = ZERO
+                   DISPLAY "Duplicate Ids found       : none"
+               ELSE
+                   DISPLAY "Duplicate Ids found       : " WSDupCount
+                   PERFORM DisplayOneDuplicate
+                       VARYING WSDupIdx FROM 1 BY 1
+                       UNTIL WSDupIdx > WSDupCount
+               END-IF
+               IF WSGapCount = ZERO
+                   DISPLAY "Gaps in Id sequence      : none"
+               ELSE
+                   DISPLAY "Gaps in Id sequence      : " WSGapCount
+                       " (" WSGapIdsMissing " Ids unused)"
+                   PERFORM DisplayOneGap
+                       VARYING WSGapIdx FROM 1 BY 1
+                       UNTIL WSGapIdx > WSGapCount
+               END-IF.
+
+      *|==============================================================|
+
+           DisplayOneDuplicate.
+               DISPLAY "  DUPLICATE: Id " DupIDNum(WSDupIdx)
+                   " appears more than once".
+
+      *|==============================================================|
+
+           DisplayOneGap.
+               DISPLAY "  GAP: Ids " GapFirstMissing(WSGapIdx)
+                   " - " GapLastMissing(WSGapIdx) " unused".
+
+      *|==============================================================|
