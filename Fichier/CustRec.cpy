@@ -0,0 +1,53 @@
+      *|==============================================================|
+      *    CustRec.cpy
+      *    Shared customer master record layout, used by WriteFile
+      *    and Reports (and any program reading/writing test.dat) so
+      *    both programs stay in sync as fields are added.
+      *|==============================================================|
+
+           1 CustomerData.
+               2 IDNum PIC 9(7).
+               2 IDNumParts REDEFINES IDNum.
+                   3 IDNumBase PIC 9(6).
+                   3 IDNumCheckDigit PIC 9(1).
+               2 CustName.
+                   3 FirstName PIC X(15).
+                   3 LastName PIC X(15).
+               2 CustActiveFlag PIC X(1).
+                   88 CustActive VALUE 'A'.
+                   88 CustInactive VALUE 'I'.
+                   88 CustClosed VALUE 'C'.
+               2 CustAddress.
+                   3 CustAddrNum PIC 9(3).
+                   3 CustAddrStreet PIC X(40).
+                   3 CustAddrZip PIC X(5).
+                   3 CustAddrCity PIC X(20).
+               2 CustContact.
+                   3 CustEmail PIC X(30).
+                   3 CustPhone PIC X(12).
+                   3 CustPreferredContact PIC X(1).
+                       88 CustPreferEmail VALUE 'E'.
+                       88 CustPreferPhone VALUE 'P'.
+                       88 CustPreferMail VALUE 'M'.
+               2 CustRecordType PIC X(1).
+                   88 CustIndividual VALUE 'I'.
+                   88 CustBusiness VALUE 'B'.
+               2 CustCompanyName PIC X(30).
+               2 CustAudit.
+                   3 CustCreatedStamp PIC 9(14).
+                   3 CustUpdatedStamp PIC 9(14).
+
+      *    CustControlRecord is an alternate view of CustomerData used
+      *    for the batch header and trailer records written at the
+      *    start and end of test.dat. Since IDNum is the RECORD KEY of
+      *    the indexed file, the header/trailer reserve the two keys
+      *    outside the normal customer id range (0000000 and 9999999)
+      *    so they sort to the front and back of the file.
+           1 CustControlRecord REDEFINES CustomerData.
+               2 CtlIDNum PIC 9(7).
+               2 CtlRecordType PIC X(1).
+                   88 CtlHeaderRecord VALUE 'H'.
+                   88 CtlTrailerRecord VALUE 'T'.
+               2 CtlRunDate PIC 9(8).
+               2 CtlRecordCount PIC 9(7).
+               2 FILLER PIC X(185).
