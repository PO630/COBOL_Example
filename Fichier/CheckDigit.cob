@@ -0,0 +1,85 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CheckDigit.
+
+      *|==============================================================|
+      *    CheckDigit computes or verifies the 7th digit of a customer
+      *    Id from its leading 6-digit base, using a weighted-sum,
+      *    modulus-11 scheme (weights 2-7, remainder 10 mapped to 0)
+      *    so a single mistyped or transposed digit on an operator
+      *    screen is caught instead of silently looking up, updating,
+      *    or deleting the wrong customer.
+      *
+      *    LK-Function is 'C' to compute LK-Digit from LK-Base, or 'V'
+      *    to verify that the LK-Digit passed in matches LK-Base;
+      *    LK-Valid comes back 'Y'/'N' either way (a compute never
+      *    fails).
+      *|==============================================================|
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+               1 WSBaseCopy PIC 9(6).
+               1 WSBaseDigits REDEFINES WSBaseCopy.
+                   2 WSDigit PIC 9(1) OCCURS 6 TIMES.
+
+      *    Weights applied to the base Id's digits, left to right,
+      *    stored as a literal and redefined as a table the same way
+      *    WSBaseDigits above breaks out WSBaseCopy.
+               1 WSWeightLiteral PIC X(6) VALUE "234567".
+               1 WSWeightDigits REDEFINES WSWeightLiteral.
+                   2 WSWeight PIC 9(1) OCCURS 6 TIMES.
+
+               1 WSIdx PIC 9(1) VALUE ZERO.
+               1 WSSum PIC 9(3) VALUE ZERO.
+               1 WSRemainder PIC 9(2) VALUE ZERO.
+               1 WSComputedDigit PIC 9(1) VALUE ZERO.
+
+           LINKAGE SECTION.
+
+               1 LK-Function PIC X(1).
+               1 LK-Base PIC 9(6).
+               1 LK-Digit PIC 9(1).
+               1 LK-Valid PIC X(1).
+
+       PROCEDURE DIVISION USING LK-Function LK-Base LK-Digit LK-Valid.
+
+           MainLine.
+               MOVE 'N' TO LK-Valid
+               PERFORM ComputeDigit
+               EVALUATE LK-Function
+                   WHEN 'C'
+                       MOVE WSComputedDigit TO LK-Digit
+                       MOVE 'Y' TO LK-Valid
+                   WHEN 'V'
+                       IF LK-Digit = WSComputedDigit
+                           MOVE 'Y' TO LK-Valid
+                       ELSE
+                           MOVE 'N' TO LK-Valid
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'N' TO LK-Valid
+               END-EVALUATE
+               EXIT PROGRAM.
+
+      *|==============================================================|
+      *    ComputeDigit works out the check digit LK-Base should have,
+      *    regardless of which function was requested.
+      *|==============================================================|
+
+           ComputeDigit.
+               MOVE LK-Base TO WSBaseCopy
+               MOVE ZERO TO WSSum
+               PERFORM AddOneWeightedDigit
+                   VARYING WSIdx FROM 1 BY 1 UNTIL WSIdx > 6
+               COMPUTE WSRemainder = FUNCTION MOD(WSSum, 11)
+               IF WSRemainder = 10
+                   MOVE ZERO TO WSComputedDigit
+               ELSE
+                   MOVE WSRemainder TO WSComputedDigit
+               END-IF.
+
+           AddOneWeightedDigit.
+               COMPUTE WSSum =
+                   WSSum + (WSDigit(WSIdx) * WSWeight(WSIdx)).
