@@ -0,0 +1,135 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VendorExtract.
+
+      *|==============================================================|
+      *    VendorExtract produces the fixed-width, one-record-per-
+      *    customer feed an outside vendor's system expects -- a
+      *    third layout alongside CustReport.rpt's columnar listing
+      *    and CustReport.csv's comma-delimited extract, each of
+      *    which serves a different consumer of the same customer
+      *    master.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT VendorFile ASSIGN TO WSVendorFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD VendorFile.
+                   1 VendorLine.
+                       2 VendIDNum PIC 9(7).
+                       2 VendRecordType PIC X(1).
+                       2 VendName PIC X(30).
+                       2 VendAddrNum PIC 9(3).
+                       2 VendAddrStreet PIC X(40).
+                       2 VendAddrZip PIC X(5).
+                       2 VendAddrCity PIC X(20).
+                       2 VendEmail PIC X(30).
+                       2 VendPhone PIC X(12).
+
+               FD CustomerFile.
+                   COPY "CustRec.cpy".
+
+           WORKING-STORAGE SECTION.
+
+               1 WSCustFileName PIC X(100).
+
+               1 WSVendorFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+               1 WSVendorFirstName PIC X(15).
+               1 WSVendorLastName PIC X(15).
+
+               1 WSVendorCount PIC 9(7) VALUE ZERO.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSCustFileName
+               END-ACCEPT
+               ACCEPT WSVendorFileName FROM ENVIRONMENT "CUSTVENDOR"
+                   ON EXCEPTION
+                       MOVE "CustVendor.dat" TO WSVendorFileName
+               END-ACCEPT
+               OPEN INPUT CustomerFile
+               OPEN OUTPUT VendorFile
+               PERFORM UNTIL WSAtEOF
+                   READ CustomerFile NEXT RECORD
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM WriteVendorRecord
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile
+               CLOSE VendorFile
+               DISPLAY "Vendor records written: " WSVendorCount
+               GOBACK.
+
+      *|==============================================================|
+      *    WriteVendorRecord writes one fixed-width line for the
+      *    current CustomerFile record, skipping the header/trailer
+      *    control records and any customer that is not active.
+      *    Business customers carry their company name in VendName;
+      *    individuals carry "FirstName LastName".
+      *|==============================================================|
+
+           WriteVendorRecord.
+               IF IDNum OF CustomerData NOT = ZERO
+                   AND IDNum OF CustomerData NOT = 9999999
+                   AND CustActive
+                   MOVE IDNum OF CustomerData TO VendIDNum
+                   MOVE CustRecordType OF CustomerData
+                       TO VendRecordType
+                   IF CustBusiness
+                       MOVE CustCompanyName OF CustomerData
+                           TO VendName
+                   ELSE
+                       MOVE FirstName OF CustomerData
+                           TO WSVendorFirstName
+                       MOVE LastName OF CustomerData
+                           TO WSVendorLastName
+                       CALL 'NameCase' USING WSVendorFirstName
+                       CALL 'NameCase' USING WSVendorLastName
+                       STRING WSVendorFirstName DELIMITED BY SPACE
+                              " "                DELIMITED BY SIZE
+                              WSVendorLastName   DELIMITED BY SPACE
+                           INTO VendName
+                       END-STRING
+                   END-IF
+                   MOVE CustAddrNum OF CustomerData TO VendAddrNum
+                   MOVE CustAddrStreet OF CustomerData
+                       TO VendAddrStreet
+                   MOVE CustAddrZip OF CustomerData TO VendAddrZip
+                   MOVE CustAddrCity OF CustomerData TO VendAddrCity
+                   MOVE CustEmail OF CustomerData TO VendEmail
+                   MOVE CustPhone OF CustomerData TO VendPhone
+                   WRITE VendorLine
+                   ADD 1 TO WSVendorCount
+               END-IF.
+
+      *|==============================================================|
