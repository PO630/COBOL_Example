@@ -0,0 +1,141 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustRating.
+
+      *|==============================================================|
+      *    CustRating buckets customers into a rating the same way
+      *    Conditions.cob buckets a grade: an activity score field
+      *    (PIC 99V99, fed in from an activity extract) tested against
+      *    four 88-level tiers, the rating equivalent of Conditions
+      *    .cob's passable/moyen/bien/parfait.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+               SELECT ActivityFile ASSIGN TO WSActivityFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT RatingReport ASSIGN TO "CustRating.rpt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD CustomerFile.
+                   COPY "CustRec.cpy".
+
+               FD ActivityFile.
+                   1 ActivityLine.
+                       2 ActIDNum PIC 9(7).
+                       2 FILLER PIC X.
+                       2 ActScore PIC 99V99.
+
+               FD RatingReport.
+                   1 RatingPrintLine PIC X(80).
+
+           WORKING-STORAGE SECTION.
+
+               1 WSCustFileName PIC X(100).
+
+               1 WSActivityFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+      *    Activity score tiering, in the shape of Conditions.cob's
+      *    note PIC 99v99 with 88-levels passable/moyen/bien/parfait.
+               1 WSScore PIC 99V99.
+                   88 RatingBronze VALUE 0 THRU 39.99.
+                   88 RatingSilver VALUE 40 THRU 69.99.
+                   88 RatingGold VALUE 70 THRU 89.99.
+                   88 RatingPlatinum VALUE 90 THRU 99.99.
+
+               1 WSRatingLabel PIC X(8).
+
+               1 RatingDetailLine.
+                   2 FILLER PIC X VALUE SPACE.
+                   2 PrnCustId PIC 9(7).
+                   2 FILLER PIC X(2) VALUE SPACE.
+                   2 PrnFirstName PIC X(15).
+                   2 FILLER PIC X VALUE SPACE.
+                   2 PrnLastName PIC X(15).
+                   2 FILLER PIC X(2) VALUE SPACE.
+                   2 PrnScore PIC Z9.99.
+                   2 FILLER PIC X(2) VALUE SPACE.
+                   2 PrnRating PIC X(8).
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSCustFileName
+               END-ACCEPT
+               ACCEPT WSActivityFileName FROM ENVIRONMENT "CUSTACT"
+                   ON EXCEPTION
+                       MOVE "CustActivity.dat" TO WSActivityFileName
+               END-ACCEPT
+               OPEN INPUT ActivityFile
+               OPEN INPUT CustomerFile
+               OPEN OUTPUT RatingReport
+               PERFORM UNTIL WSAtEOF
+                   READ ActivityFile
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM RateOneCustomer
+                   END-READ
+               END-PERFORM
+               CLOSE ActivityFile, CustomerFile, RatingReport
+               GOBACK.
+
+      *|==============================================================|
+      *    RateOneCustomer looks the customer's name up on the master
+      *    by Id, buckets the activity score into a rating tier, and
+      *    writes one line to the ratings report.
+      *|==============================================================|
+
+           RateOneCustomer.
+               MOVE ActIDNum TO IDNum OF CustomerData
+               READ CustomerFile
+                   INVALID KEY
+                       MOVE SPACES TO FirstName OF CustomerData
+                       MOVE "Unknown" TO LastName OF CustomerData
+               END-READ
+               MOVE ActScore TO WSScore
+               EVALUATE TRUE
+                   WHEN RatingPlatinum
+                       MOVE "Platinum" TO WSRatingLabel
+                   WHEN RatingGold
+                       MOVE "Gold" TO WSRatingLabel
+                   WHEN RatingSilver
+                       MOVE "Silver" TO WSRatingLabel
+                   WHEN RatingBronze
+                       MOVE "Bronze" TO WSRatingLabel
+                   WHEN OTHER
+                       MOVE "None" TO WSRatingLabel
+               END-EVALUATE
+               MOVE ActIDNum TO PrnCustId
+               MOVE FirstName OF CustomerData TO PrnFirstName
+               MOVE LastName OF CustomerData TO PrnLastName
+               MOVE ActScore TO PrnScore
+               MOVE WSRatingLabel TO PrnRating
+               WRITE RatingPrintLine FROM RatingDetailLine.
+
+      *|==============================================================|
