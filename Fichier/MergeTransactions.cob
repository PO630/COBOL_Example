@@ -0,0 +1,268 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MergeTransactions.
+
+      *|==============================================================|
+      *    MergeTransactions is the nightly batch step that applies a
+      *    day's worth of new-customer transactions to the customer
+      *    master. Transactions collected during the day are kept in
+      *    their own fixed-width file, separate from test.dat, using
+      *    the same BatchTransaction layout WriteFile.cob's own
+      *    CUSTBATCH mode reads; this program is the explicitly-named
+      *    nightly-merge counterpart of that mode for a job stream,
+      *    applying the same validation, duplicate-Id check, trailer
+      *    update, and journal entry as the interactive Add screen,
+      *    with rejects routed to their own file rather than dropped.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT TransactionFile ASSIGN TO WSTransFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT DataFile ASSIGN TO WSDataFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+               SELECT JournalFile ASSIGN TO WSJournalFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT RejectFile ASSIGN TO "MergeReject.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD TransactionFile.
+                   1 BatchTransaction.
+                       2 BatchIDNum PIC 9(6).
+                       2 BatchFirstName PIC X(15).
+                       2 BatchLastName PIC X(15).
+                       2 BatchAddrNum PIC 9(3).
+                       2 BatchAddrStreet PIC X(40).
+                       2 BatchAddrZip PIC X(5).
+                       2 BatchAddrCity PIC X(20).
+
+               FD DataFile.
+                   COPY "CustRec.cpy".
+
+               FD JournalFile.
+                   COPY "JrnlRec.cpy".
+
+               FD RejectFile.
+                   1 RejectLine PIC X(150).
+
+           WORKING-STORAGE SECTION.
+
+               1 WSDataFileName PIC X(100).
+
+               1 WSJournalFileName PIC X(100).
+
+      *    Day's transaction file, from the CUSTTRANS environment
+      *    variable, defaulting to DailyTrans.dat. This is where
+      *    online activity is expected to accumulate ahead of the
+      *    nightly cycle, kept apart from test.dat until this
+      *    program merges it in.
+               1 WSTransFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+      *    BatchIDNum carries only the 6-digit base Id; CheckDigit
+      *    works out the 7th digit and WSMergeIDNum is assembled from
+      *    the two, the same way WriteFile.cob's Add Customer and
+      *    CUSTBATCH modes do.
+               1 WSMergeIDBase PIC 9(6).
+               1 WSMergeIDNum PIC 9(7).
+               1 WSMergeCheckDigit PIC 9(1).
+               1 WSCheckDigitValid PIC X(1).
+                   88 WSCheckDigitOK VALUE 'Y'.
+               1 WSMergeFirstName PIC X(15).
+               1 WSMergeLastName PIC X(15).
+
+               1 WSInputValid PIC X(1).
+                   88 WSValidEntry VALUE 'Y'.
+                   88 WSInvalidEntry VALUE 'N'.
+
+               1 WSRejectReason PIC X(30).
+
+               1 WSAcceptedCount PIC 9(7) VALUE ZERO.
+               1 WSRejectedCount PIC 9(7) VALUE ZERO.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSDataFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSDataFileName
+               END-ACCEPT
+               ACCEPT WSJournalFileName FROM ENVIRONMENT "CUSTJRNL"
+                   ON EXCEPTION
+                       MOVE "Journal.log" TO WSJournalFileName
+               END-ACCEPT
+               ACCEPT WSTransFileName FROM ENVIRONMENT "CUSTTRANS"
+                   ON EXCEPTION
+                       MOVE "DailyTrans.dat" TO WSTransFileName
+               END-ACCEPT
+               OPEN INPUT TransactionFile
+               OPEN I-O DataFile
+               OPEN OUTPUT RejectFile
+               PERFORM UNTIL WSAtEOF
+                   READ TransactionFile
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM MergeOneTransaction
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionFile, DataFile, RejectFile
+               DISPLAY "Transactions merged: " WSAcceptedCount
+               DISPLAY "Transactions rejected: " WSRejectedCount
+               IF WSRejectedCount > ZERO
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               GOBACK.
+
+      *|==============================================================|
+      *    MergeOneTransaction validates and applies one transaction
+      *    off TransactionFile, the batch analogue of WriteFile.cob's
+      *    AddCustomer, with no operator present to re-key a bad
+      *    entry -- a reject here goes to RejectFile instead.
+      *|==============================================================|
+
+           MergeOneTransaction.
+               MOVE BatchIDNum TO WSMergeIDBase
+               MOVE BatchFirstName TO WSMergeFirstName
+               MOVE BatchLastName TO WSMergeLastName
+               PERFORM ValidateTransaction
+               IF WSInvalidEntry
+                   ADD 1 TO WSRejectedCount
+                   DISPLAY "Rejected, invalid entry, Id "
+                       BatchIDNum
+                   MOVE "Invalid entry" TO WSRejectReason
+                   PERFORM WriteRejectRecord
+               ELSE
+                   CALL 'NameCase' USING WSMergeFirstName
+                   CALL 'NameCase' USING WSMergeLastName
+                   MOVE WSMergeIDNum TO IDNum OF CustomerData
+                   MOVE WSMergeFirstName TO FirstName OF CustomerData
+                   MOVE WSMergeLastName TO LastName OF CustomerData
+                   MOVE 'A' TO CustActiveFlag OF CustomerData
+                   MOVE BatchAddrNum TO CustAddrNum OF CustomerData
+                   MOVE BatchAddrStreet
+                       TO CustAddrStreet OF CustomerData
+                   MOVE BatchAddrZip TO CustAddrZip OF CustomerData
+                   MOVE BatchAddrCity TO CustAddrCity OF CustomerData
+                   MOVE SPACES TO CustEmail OF CustomerData
+                   MOVE SPACES TO CustPhone OF CustomerData
+                   MOVE 'M' TO CustPreferredContact OF CustomerData
+                   MOVE 'I' TO CustRecordType OF CustomerData
+                   MOVE SPACES TO CustCompanyName OF CustomerData
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO CustCreatedStamp OF CustomerData
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO CustUpdatedStamp OF CustomerData
+                   WRITE CustomerData
+                       INVALID KEY
+                           ADD 1 TO WSRejectedCount
+                           DISPLAY "Rejected, duplicate Id "
+                               BatchIDNum
+                           MOVE "Duplicate Id" TO WSRejectReason
+                           PERFORM WriteRejectRecord
+                       NOT INVALID KEY
+                           ADD 1 TO WSAcceptedCount
+                           PERFORM UpdateTrailerCount
+                           PERFORM WriteJournalEntry
+                   END-WRITE
+               END-IF.
+
+      *|==============================================================|
+      *    ValidateTransaction applies the same rules as WriteFile
+      *    .cob's ValidateNewCustomer: a sensible, non-reserved IDNum
+      *    and name fields that are present and alphabetic.
+      *|==============================================================|
+
+           ValidateTransaction.
+               MOVE 'Y' TO WSInputValid
+               IF WSMergeIDBase = ZERO
+                   MOVE 'N' TO WSInputValid
+               ELSE
+                   CALL 'CheckDigit' USING 'C' WSMergeIDBase
+                       WSMergeCheckDigit WSCheckDigitValid
+                   COMPUTE WSMergeIDNum =
+                       WSMergeIDBase * 10 + WSMergeCheckDigit
+                   IF WSMergeIDNum = 9999999
+                       MOVE 'N' TO WSInputValid
+                   END-IF
+               END-IF
+               IF WSMergeFirstName = SPACES
+                   OR WSMergeFirstName NOT ALPHABETIC
+                   MOVE 'N' TO WSInputValid
+               END-IF
+               IF WSMergeLastName = SPACES
+                   OR WSMergeLastName NOT ALPHABETIC
+                   MOVE 'N' TO WSInputValid
+               END-IF.
+
+      *|==============================================================|
+      *    UpdateTrailerCount bumps the running total on the batch
+      *    trailer record for each transaction merged, mirroring
+      *    WriteFile.cob's own paragraph of the same name.
+      *|==============================================================|
+
+           UpdateTrailerCount.
+               MOVE 9999999 TO CtlIDNum OF CustControlRecord
+               READ DataFile
+                   INVALID KEY
+                       DISPLAY "Batch trailer not found."
+                   NOT INVALID KEY
+                       ADD 1 TO CtlRecordCount OF CustControlRecord
+                       REWRITE CustControlRecord
+               END-READ.
+
+      *|==============================================================|
+      *    WriteJournalEntry appends one audit record for a customer
+      *    brought in through the nightly merge, mirroring WriteFile
+      *    .cob's paragraph of the same name. Merged transactions
+      *    only ever add, so the before-image is always empty.
+      *|==============================================================|
+
+           WriteJournalEntry.
+               OPEN EXTEND JournalFile
+               MOVE FUNCTION CURRENT-DATE(1:14) TO JrnlTimestamp
+               SET JrnlAdd TO TRUE
+               MOVE IDNum OF CustomerData TO JrnlIDNum
+               MOVE "MERGE" TO JrnlOperator
+               MOVE SPACES TO JrnlBeforeImage
+               MOVE CustomerData TO JrnlAfterImage
+               WRITE JournalRecord
+               CLOSE JournalFile.
+
+      *|==============================================================|
+      *    WriteRejectRecord logs one rejected transaction to
+      *    RejectFile: the original fixed-width input line and the
+      *    reason WSRejectReason was set to by the caller.
+      *|==============================================================|
+
+           WriteRejectRecord.
+               MOVE SPACES TO RejectLine
+               STRING BatchTransaction DELIMITED BY SIZE
+                      " - REJECTED: " DELIMITED BY SIZE
+                      WSRejectReason  DELIMITED BY SIZE
+                   INTO RejectLine
+               END-STRING
+               WRITE RejectLine.
+
+      *|==============================================================|
