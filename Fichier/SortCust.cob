@@ -0,0 +1,134 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SortCust.
+
+      *|==============================================================|
+      *    SortCust reads the customer master (test.dat) and produces
+      *    a sequential extract, CustSort.dat, ordered for reporting.
+      *    It is a batch step run ahead of Reports.cob so the printed
+      *    customer list reflects a real sort order rather than
+      *    whatever order records happen to sit in the indexed file.
+      *
+      *    Sort key is taken from the 1st command-line argument:
+      *        N  - LastName, FirstName ascending (default)
+      *        I  - IDNum ascending
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+               SELECT SortWorkFile ASSIGN TO "SortCust.wrk".
+
+               SELECT SortedFile ASSIGN TO "CustSort.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD CustomerFile.
+                   COPY "CustRec.cpy".
+
+               SD SortWorkFile.
+                   COPY "CustRec.cpy"
+                       REPLACING CustomerData BY SortRecord
+                                 CustControlRecord BY SortCtlRecord.
+
+               FD SortedFile.
+                   COPY "CustRec.cpy"
+                       REPLACING CustomerData BY SortedCustomerData
+                                 CustControlRecord BY SortedCtlRecord.
+
+           WORKING-STORAGE SECTION.
+
+               1 WSCustFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+               1 WSSortKeyParm PIC X(1).
+                   88 WSSortByIDNum VALUE 'I'.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSCustFileName
+               END-ACCEPT
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WSSortKeyParm FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE "N" TO WSSortKeyParm
+               END-ACCEPT
+               IF WSSortByIDNum
+                   SORT SortWorkFile
+                       ASCENDING KEY IDNum OF SortRecord
+                       INPUT PROCEDURE IS LoadSortFile
+                       OUTPUT PROCEDURE IS UnloadSortFile
+               ELSE
+                   SORT SortWorkFile
+                       ASCENDING KEY LastName OF SortRecord
+                       ASCENDING KEY FirstName OF SortRecord
+                       INPUT PROCEDURE IS LoadSortFile
+                       OUTPUT PROCEDURE IS UnloadSortFile
+               END-IF
+               DISPLAY "Customer sort extract complete: CustSort.dat"
+               GOBACK.
+
+      *|==============================================================|
+      *    LoadSortFile feeds every active customer detail record
+      *    (the reserved header/trailer control records are skipped)
+      *    from the indexed master into the sort work file.
+      *|==============================================================|
+
+           LoadSortFile.
+               OPEN INPUT CustomerFile
+               PERFORM UNTIL WSAtEOF
+                   READ CustomerFile NEXT RECORD
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           IF IDNum OF CustomerData NOT = ZERO
+                               AND IDNum OF CustomerData NOT = 9999999
+                               MOVE CustomerData TO SortRecord
+                               RELEASE SortRecord
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile.
+
+      *|==============================================================|
+      *    UnloadSortFile drains the sorted work file into the flat,
+      *    line-sequential extract that Reports.cob (or any other
+      *    consumer) can read back in sorted order.
+      *|==============================================================|
+
+           UnloadSortFile.
+               OPEN OUTPUT SortedFile
+               MOVE 'N' TO WSEOF
+               PERFORM UNTIL WSAtEOF
+                   RETURN SortWorkFile
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           MOVE SortRecord TO SortedCustomerData
+                           WRITE SortedCustomerData
+                   END-RETURN
+               END-PERFORM
+               CLOSE SortedFile.
+
+      *|==============================================================|
