@@ -9,12 +9,42 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
 
-               SELECT CustomerReport ASSIGN TO "CustReport.rpt"
+               SELECT CustomerReport ASSIGN TO WSReportFileName
                    ORGANIZATION IS LINE SEQUENTIAL.
 
-               SELECT CustomerFile ASSIGN TO "test.dat"
+               SELECT ExceptionReport ASSIGN TO "CustExcept.rpt"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+               SELECT CsvExtract ASSIGN TO "CustReport.csv"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CheckpointFile ASSIGN TO "Reports.ckp"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WSFileStatus.
+
+      *    HistoryFile carries forward one record -- the run date and
+      *    total customer count of the last completed run -- so this
+      *    run's trailer can show the period-over-period change. It
+      *    is rewritten in full at the end of every run.
+               SELECT HistoryFile ASSIGN TO "Reports.hist"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WSHistFileStatus.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+      *    SortedCustomerFile is SortCust.cob's CustSort.dat extract,
+      *    read here instead of CustomerFile when the run asks for
+      *    name order. It carries the same customer record laid out
+      *    flat, so only the leading Id bytes are needed to drive
+      *    CustomerFile by key -- see ReadNextCustomer.
+               SELECT SortedCustomerFile ASSIGN TO "CustSort.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WSSortFileStatus.
+
       *|==============================================================|
 
        DATA DIVISION.
@@ -22,20 +52,41 @@
            FILE SECTION.
 
                FD CustomerReport.
-                   1 PrintLine PIC X(44).
+                   1 PrintLine PIC X(80).
+
+               FD ExceptionReport.
+                   1 ExceptionLine PIC X(80).
+
+               FD CsvExtract.
+                   1 CsvLine PIC X(120).
+
+               FD CheckpointFile.
+                   1 CheckpointRecord.
+                       2 CkpActive PIC X(1).
+                           88 CkpRestartPending VALUE 'Y'.
+                       2 CkpIDNum PIC 9(7).
+                       2 CkpLineCount PIC 99.
+                       2 CkpPageCount PIC 99.
+                       2 CkpTotalCustomers PIC 9(5).
+                       2 CkpPriorLetter PIC X(1).
+                       2 CkpLetterCount PIC 9(5).
+
+               FD HistoryFile.
+                   1 HistoryRecord.
+                       2 HistRunDate PIC 9(8).
+                       2 HistTotalCustomers PIC 9(5).
 
                FD CustomerFile.
-                   1 CustomerData.
-                       2 IDNum PIC 9(5).
-                       2 CustName.
-                           3 FirstName PIC X(15).
-                           3 LastName PIC X(15).
-                       88 WSEOF VALUE HIGH-VALUE.
+                   COPY "CustRec.cpy".
+                   88 WSEOF VALUE HIGH-VALUE.
+
+               FD SortedCustomerFile.
+                   1 SortedCustomerData PIC X(208).
 
            WORKING-STORAGE SECTION.
 
                1 WSCustomerData.
-                   2 WSIDNum PIC 9(5).
+                   2 WSIDNum PIC 9(7).
                    2 WSCustName.
                        3 WSFirstName PIC X(15).
                        3 WSLastName PIC X(15).
@@ -52,35 +103,353 @@
     
                1 CustomerDetailLine.
                    2 FILLER PIC X VALUE SPACE.
-                   2 PrnCustId PIC 9(5).
+                   2 PrnCustId PIC 9(7).
                    2 FILLER PIC X(4) VALUE SPACE.
                    2 PrnFirstName PIC X(15).
                    2 FILLER PIC XX VALUE SPACE.
                    2 PrnLastName PIC X(15).
-    
-               1 ReportFooting PIC X(13) VALUE "END OF REPORT".
-    
+
+               1 CompanyDetailLine.
+                   2 FILLER PIC X VALUE SPACE.
+                   2 PrnCoCustId PIC 9(7).
+                   2 FILLER PIC X(4) VALUE SPACE.
+                   2 PrnCompanyName PIC X(30).
+
+               1 ExceptionDetailLine.
+                   2 FILLER PIC X VALUE SPACE.
+                   2 PrnExcId PIC 9(7).
+                   2 FILLER PIC X(4) VALUE SPACE.
+                   2 PrnExcFirstName PIC X(15).
+                   2 FILLER PIC XX VALUE SPACE.
+                   2 PrnExcLastName PIC X(15).
+                   2 FILLER PIC X(4) VALUE SPACE.
+                   2 PrnExcReason PIC X(20).
+
+               1 AddressDetailLine.
+                   2 FILLER PIC X(6) VALUE SPACE.
+                   2 FILLER PIC X(9) VALUE "Address: ".
+                   2 PrnAddrStreet PIC X(40).
+                   2 FILLER PIC X VALUE SPACE.
+                   2 PrnAddrZip PIC X(5).
+                   2 FILLER PIC X VALUE SPACE.
+                   2 PrnAddrCity PIC X(20).
+
+               1 ContactDetailLine.
+                   2 FILLER PIC X(6) VALUE SPACE.
+                   2 FILLER PIC X(9) VALUE "Contact: ".
+                   2 PrnEmail PIC X(30).
+                   2 FILLER PIC X VALUE SPACE.
+                   2 PrnPhone PIC X(12).
+
+               1 AuditDetailLine.
+                   2 FILLER PIC X(6) VALUE SPACE.
+                   2 FILLER PIC X(9) VALUE "Created: ".
+                   2 PrnCreatedDate PIC 9(8).
+                   2 FILLER PIC X(4) VALUE SPACE.
+                   2 FILLER PIC X(9) VALUE "Updated: ".
+                   2 PrnUpdatedDate PIC 9(8).
+
+               1 IndexHeading.
+                   2 FILLER PIC X(17) VALUE "Report Page Index".
+
+               1 IndexColumnHeads PIC X(30)
+                   VALUE "Page   IDs".
+
+               1 IndexDetailLine.
+                   2 FILLER PIC X(2) VALUE SPACE.
+                   2 PrnIndexPage PIC Z9.
+                   2 FILLER PIC X(6) VALUE SPACE.
+                   2 PrnIndexFirstId PIC 9(7).
+                   2 FILLER PIC X(3) VALUE " - ".
+                   2 PrnIndexLastId PIC 9(7).
+
+               1 LetterSubtotalLine.
+                   2 FILLER PIC X(6) VALUE SPACE.
+                   2 FILLER PIC X(20) VALUE "Subtotal for letter ".
+                   2 PrnSubtotalLetter PIC X(1).
+                   2 FILLER PIC X(3) VALUE " : ".
+                   2 PrnSubtotalCount PIC ZZZZ9.
+
+               1 ReportFooting.
+                   2 FILLER PIC X(13) VALUE "END OF REPORT".
+                   2 FILLER PIC X(4) VALUE SPACE.
+                   2 FILLER PIC X(18) VALUE "Total Customers : ".
+                   2 PrnTotalCustomers PIC ZZZZ9.
+                   2 FILLER PIC X(4) VALUE SPACE.
+                   2 FILLER PIC X(14) VALUE "Total Pages : ".
+                   2 PrnTotalPages PIC Z9.
+
+               1 RunInfoLine.
+                   2 FILLER PIC X(10) VALUE "Run Date: ".
+                   2 PrnRunDate PIC 9(8).
+                   2 FILLER PIC X(4) VALUE SPACE.
+                   2 FILLER PIC X(15) VALUE "Elapsed (sec): ".
+                   2 PrnElapsedSecs PIC ZZZZ9.
+
+               1 TrendLine.
+                   2 FILLER PIC X(19) VALUE "Prior Run (Date): ".
+                   2 PrnPriorRunDate PIC 9(8).
+                   2 FILLER PIC X(4) VALUE SPACE.
+                   2 FILLER PIC X(18) VALUE "Prior Customers: ".
+                   2 PrnPriorTotalCustomers PIC ZZZZ9.
+                   2 FILLER PIC X(4) VALUE SPACE.
+                   2 FILLER PIC X(9) VALUE "Change: ".
+                   2 PrnCustomerDeltaSign PIC X(1).
+                   2 PrnCustomerDelta PIC ZZZZ9.
+
+               1 NoTrendLine PIC X(44)
+                   VALUE "No prior run on file for comparison.".
+
                1 LineCount PIC 99 VALUE ZERO.
-                   88 NewPageRequired VALUE 40 THRU 99.
-    
+
                1 PageCount PIC 99 VALUE ZERO.
 
-      
+               1 TotalCustomers PIC 9(5) VALUE ZERO.
+
+      *    Page/Id index, listing the Id range printed on each report
+      *    page. Built by a pre-scan pass over the customer master,
+      *    before the real pass opens the report files, so the index
+      *    can be printed as the report's first page. The pre-scan
+      *    replicates PrintReportBody's page-break and skip rules on
+      *    a set of working counters of its own, so it never disturbs
+      *    LineCount, PageCount, WSPriorLetter or WSLetterCount, which
+      *    the real pass (or a restart) still needs to start clean.
+               1 WSIndexCount PIC 9(3) VALUE ZERO.
+
+               1 IndexTable.
+                   2 IndexEntry OCCURS 1 TO 300 TIMES
+                       DEPENDING ON WSIndexCount
+                       INDEXED BY WSIndexIdx.
+                       3 WSIndexPage PIC 99.
+                       3 WSIndexFirstId PIC 9(7).
+                       3 WSIndexLastId PIC 9(7).
+
+               1 WSPreLineCount PIC 99 VALUE ZERO.
+
+               1 WSPrePageCount PIC 99 VALUE ZERO.
+
+               1 WSPrePriorLetter PIC X(1) VALUE SPACE.
+
+               1 WSPreEntryFlag PIC X(1) VALUE 'N'.
+                   88 WSPreEntryOpen VALUE 'Y'.
+
+               1 WSPreEOF PIC X(1) VALUE 'N'.
+                   88 WSPreAtEOF VALUE 'Y'.
+
+      *    Customer master and report file names, taken from the
+      *    CUSTMSTR and CUSTRPT environment variables (JCL-style DD
+      *    overrides) so this program is not tied to one literal file
+      *    name. The report name is date-suffixed so each day's run
+      *    is preserved instead of clobbering yesterday's output.
+               1 WSCustFileName PIC X(100).
+
+               1 WSReportBaseName PIC X(90).
+
+               1 WSReportFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+      *    Page-break threshold, taken from the command line so the
+      *    line count per page does not have to be recompiled in.
+               1 WSPageBreakParm PIC X(3).
+
+               1 WSPageBreakThreshold PIC 99 VALUE 40.
+
+      *    Optional Id range so a run can be limited to a slice of
+      *    the customer base, taken as the 2nd and 3rd command line
+      *    arguments. Defaults print the whole file.
+               1 WSRangeParm PIC X(7).
+
+               1 WSStartIDNum PIC 9(7) VALUE ZERO.
+
+               1 WSEndIDNum PIC 9(7) VALUE 9999998.
+
+      *    Run-time sort-order choice, taken as the 4th command line
+      *    argument, matching the letter SortCust.cob already uses:
+      *        I  - IDNum ascending, read straight off the indexed
+      *             master (default; restart/checkpoint and the page
+      *             index are only available in this order)
+      *        N  - LastName, FirstName order, read off SortCust.cob's
+      *             CustSort.dat extract, which must have been run
+      *             first
+               1 WSSortParm PIC X(1).
+
+               1 WSSortOrderFlag PIC X(1) VALUE 'I'.
+                   88 WSSortByName VALUE 'N'.
+
+               1 WSSortFileStatus PIC X(2).
+                   88 WSSortFileOK VALUE '00'.
+
+      *    Control-break tracking for the last-name letter subtotals.
+               1 WSPriorLetter PIC X(1) VALUE SPACE.
+
+               1 WSLetterCount PIC 9(5) VALUE ZERO.
+
+      *    Restart/checkpoint support. A checkpoint is written every
+      *    WSCkpInterval detail records so a run that abends partway
+      *    through a large file can resume at the last IDNum saved
+      *    rather than starting over. WSRestarting distinguishes a
+      *    resumed run from a normal one for the initial page heading.
+               1 WSCkpCount PIC 99 VALUE ZERO.
+
+               1 WSCkpInterval PIC 99 VALUE 25.
+
+               1 WSRestartFlag PIC X(1) VALUE 'N'.
+                   88 WSRestarting VALUE 'Y'.
+
+      *    Run-date and elapsed-time stamping for the report trailer.
+               1 WSRunDate PIC 9(8).
+
+               1 WSStartTime PIC 9(8).
+               1 WSStartTimeParts REDEFINES WSStartTime.
+                   2 WSStartHH PIC 99.
+                   2 WSStartMM PIC 99.
+                   2 WSStartSS PIC 99.
+                   2 WSStartHS PIC 99.
+
+               1 WSEndTime PIC 9(8).
+               1 WSEndTimeParts REDEFINES WSEndTime.
+                   2 WSEndHH PIC 99.
+                   2 WSEndMM PIC 99.
+                   2 WSEndSS PIC 99.
+                   2 WSEndHS PIC 99.
+
+               1 WSElapsedSecs PIC 9(5).
+
+      *    Period-over-period trend, carried between runs on
+      *    HistoryFile. WSHistFoundFlag is 'N' the first time this
+      *    report ever runs, since there is nothing yet to compare.
+               1 WSHistFileStatus PIC X(2).
+                   88 WSHistFileOK VALUE '00'.
+
+               1 WSHistFoundFlag PIC X(1) VALUE 'N'.
+                   88 WSHistFound VALUE 'Y'.
+
+               1 WSPriorRunDate PIC 9(8) VALUE ZERO.
+
+               1 WSPriorTotalCustomers PIC 9(5) VALUE ZERO.
+
+               1 WSCustomerDelta PIC S9(5) VALUE ZERO.
+
+
       *|==============================================================|
       
        PROCEDURE DIVISION.
 
-           OPEN INPUT CustomerFile.
-           OPEN OUTPUT CustomerReport
-           PERFORM PrintPageHeading
-           READ CustomerFile
-               AT END SET WSEOF TO TRUE
-           END-READ
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WSRunDate
+           ACCEPT WSStartTime FROM TIME
+           ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+               ON EXCEPTION
+                   MOVE "test.dat" TO WSCustFileName
+           END-ACCEPT
+           ACCEPT WSReportBaseName FROM ENVIRONMENT "CUSTRPT"
+               ON EXCEPTION
+                   MOVE "CustReport" TO WSReportBaseName
+           END-ACCEPT
+           STRING WSReportBaseName DELIMITED BY SPACE
+                  WSRunDate        DELIMITED BY SIZE
+                  ".rpt"           DELIMITED BY SIZE
+               INTO WSReportFileName
+           END-STRING
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WSPageBreakParm FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WSPageBreakParm
+           END-ACCEPT
+           IF WSPageBreakParm NOT = SPACES
+               MOVE WSPageBreakParm TO WSPageBreakThreshold
+           END-IF
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WSRangeParm FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WSRangeParm
+           END-ACCEPT
+           IF WSRangeParm NOT = SPACES
+               MOVE WSRangeParm TO WSStartIDNum
+           END-IF
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WSRangeParm FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WSRangeParm
+           END-ACCEPT
+           IF WSRangeParm NOT = SPACES
+               MOVE WSRangeParm TO WSEndIDNum
+           END-IF
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WSSortParm FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WSSortParm
+           END-ACCEPT
+           IF WSSortParm = SPACES
+      *    No 4th command-line argument -- fall back to the CUSTSORT
+      *    environment variable, so a caller that CALLs this program
+      *    directly (rather than launching it as its own process with
+      *    its own argv) still has a way to choose the sort order.
+               ACCEPT WSSortParm FROM ENVIRONMENT "CUSTSORT"
+                   ON EXCEPTION
+                       MOVE SPACES TO WSSortParm
+               END-ACCEPT
+           END-IF
+           IF WSSortParm NOT = SPACES
+               MOVE WSSortParm TO WSSortOrderFlag
+           END-IF
+           PERFORM ReadPriorHistory
+           IF WSSortByName
+               OPEN INPUT SortedCustomerFile
+               OPEN INPUT CustomerFile
+               OPEN OUTPUT CustomerReport
+               OPEN OUTPUT ExceptionReport
+               OPEN OUTPUT CsvExtract
+               PERFORM PrintPageHeading
+           ELSE
+               OPEN INPUT CustomerFile
+               PERFORM CheckForRestart
+               IF WSRestarting
+                   OPEN EXTEND CustomerReport
+                   OPEN EXTEND ExceptionReport
+                   OPEN EXTEND CsvExtract
+                   START CustomerFile KEY IS GREATER THAN IDNum
+                       INVALID KEY SET WSEOF TO TRUE
+                   END-START
+               ELSE
+                   PERFORM BuildPageIndex
+                   CLOSE CustomerFile
+                   OPEN INPUT CustomerFile
+                   OPEN OUTPUT CustomerReport
+                   OPEN OUTPUT ExceptionReport
+                   OPEN OUTPUT CsvExtract
+                   PERFORM PrintIndexPages
+                   PERFORM PrintPageHeading
+               END-IF
+           END-IF
+           IF NOT WSEOF
+               PERFORM ReadNextCustomer
+           END-IF
            PERFORM PrintReportBody UNTIL WSEOF
+           IF WSLetterCount NOT = ZERO
+               PERFORM WriteLetterSubtotal
+           END-IF
+           MOVE TotalCustomers TO PrnTotalCustomers
+           MOVE PageCount TO PrnTotalPages
            WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5
            LINES
-           CLOSE CustomerFile, CustomerReport .
-           STOP RUN.
+           ACCEPT WSEndTime FROM TIME
+           COMPUTE WSElapsedSecs =
+               ((WSEndHH * 3600) + (WSEndMM * 60) + WSEndSS) -
+               ((WSStartHH * 3600) + (WSStartMM * 60) + WSStartSS)
+           MOVE WSRunDate TO PrnRunDate
+           MOVE WSElapsedSecs TO PrnElapsedSecs
+           WRITE PrintLine FROM RunInfoLine AFTER ADVANCING 2 LINES
+           PERFORM WriteTrendLine
+           PERFORM WriteCurrentHistory
+           PERFORM ClearCheckpoint
+           CLOSE CustomerFile, CustomerReport, ExceptionReport,
+               CsvExtract.
+           IF WSSortByName
+               CLOSE SortedCustomerFile
+           END-IF
+           GOBACK.
 
            PrintPageHeading.
            WRITE PrintLine FROM PageHeading AFTER ADVANCING Page
@@ -89,22 +458,314 @@
            ADD 1 TO PageCount.
 
            PrintReportBody.
-           IF NewPageRequired
+           IF LineCount >= WSPageBreakThreshold
                MOVE PageCount TO PrnPageNum
                WRITE PrintLine FROM PageFooting AFTER
                ADVANCING 5 LINES
                PERFORM PrintPageHeading
            END-IF
-           MOVE IDNum TO PrnCustId
-           MOVE FirstName TO PrnFirstName
-           MOVE LastName TO PrnFirstName
-           WRITE PrintLine FROM CustomerDetailLine AFTER
+           IF IDNum NOT = ZERO AND IDNum NOT = 9999999
+               AND IDNum >= WSStartIDNum AND IDNum <= WSEndIDNum
+               IF (CustBusiness AND CustCompanyName = SPACES)
+                   OR (NOT CustBusiness
+                       AND (FirstName = SPACES OR LastName = SPACES))
+                   PERFORM WriteExceptionRecord
+               ELSE
+                   IF CustActive
+                       IF WSPriorLetter NOT = SPACE
+                           AND WSPriorLetter NOT = LastName(1:1)
+                           PERFORM WriteLetterSubtotal
+                       END-IF
+                       MOVE LastName(1:1) TO WSPriorLetter
+                       ADD 1 TO WSLetterCount
+                       IF CustBusiness
+                           MOVE IDNum TO PrnCoCustId
+                           MOVE CustCompanyName TO PrnCompanyName
+                           WRITE PrintLine FROM CompanyDetailLine
+                               AFTER ADVANCING 1 LINE
+                       ELSE
+                           MOVE IDNum TO PrnCustId
+                           MOVE FirstName TO PrnFirstName
+                           MOVE LastName TO PrnLastName
+                           CALL 'NameCase' USING PrnFirstName
+                           CALL 'NameCase' USING PrnLastName
+                           WRITE PrintLine FROM CustomerDetailLine
+                               AFTER ADVANCING 1 LINE
+                       END-IF
+                       ADD 1 TO LineCount
+                       ADD 1 TO TotalCustomers
+                       MOVE CustAddrStreet TO PrnAddrStreet
+                       MOVE CustAddrZip TO PrnAddrZip
+                       MOVE CustAddrCity TO PrnAddrCity
+                       WRITE PrintLine FROM AddressDetailLine
+                           AFTER ADVANCING 1 LINE
+                       ADD 1 TO LineCount
+                       MOVE CustEmail TO PrnEmail
+                       MOVE CustPhone TO PrnPhone
+                       WRITE PrintLine FROM ContactDetailLine
+                           AFTER ADVANCING 1 LINE
+                       ADD 1 TO LineCount
+                       MOVE CustCreatedStamp(1:8) TO PrnCreatedDate
+                       MOVE CustUpdatedStamp(1:8) TO PrnUpdatedDate
+                       WRITE PrintLine FROM AuditDetailLine
+                           AFTER ADVANCING 1 LINE
+                       ADD 1 TO LineCount
+                       PERFORM WriteCsvRecord
+                       IF NOT WSSortByName
+                           ADD 1 TO WSCkpCount
+                           IF WSCkpCount >= WSCkpInterval
+                               PERFORM WriteCheckpoint
+                               MOVE ZERO TO WSCkpCount
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM ReadNextCustomer.
+
+      *|==============================================================|
+      *    ReadNextCustomer advances to the next customer to print.
+      *    In the default Id order it is a plain sequential READ of
+      *    the indexed master. In name order it reads the next Id off
+      *    SortCust.cob's CustSort.dat extract and looks that customer
+      *    up on the indexed master by key, so every other paragraph
+      *    keeps working from CustomerData exactly as before.
+      *|==============================================================|
+
+           ReadNextCustomer.
+           IF WSSortByName
+               READ SortedCustomerFile
+                   AT END SET WSEOF TO TRUE
+                   NOT AT END
+                       MOVE SortedCustomerData(1:7) TO IDNum
+                       READ CustomerFile
+                           INVALID KEY SET WSEOF TO TRUE
+                       END-READ
+               END-READ
+           ELSE
+               READ CustomerFile
+                   AT END SET WSEOF TO TRUE
+               END-READ
+           END-IF.
+
+           WriteLetterSubtotal.
+           MOVE WSPriorLetter TO PrnSubtotalLetter
+           MOVE WSLetterCount TO PrnSubtotalCount
+           WRITE PrintLine FROM LetterSubtotalLine AFTER
            ADVANCING 1 LINE
            ADD 1 TO LineCount
-           READ CustomerFile
-               AT END SET WSEOF TO TRUE
-           END-READ.
+           MOVE ZERO TO WSLetterCount.
+
+           WriteExceptionRecord.
+           MOVE IDNum TO PrnExcId
+           MOVE FirstName TO PrnExcFirstName
+           MOVE LastName TO PrnExcLastName
+           MOVE "Blank name field" TO PrnExcReason
+           WRITE ExceptionLine FROM ExceptionDetailLine AFTER
+           ADVANCING 1 LINE.
+
+           WriteCsvRecord.
+           MOVE SPACES TO CsvLine
+           IF CustBusiness
+               STRING IDNum           DELIMITED BY SIZE
+                      ","             DELIMITED BY SIZE
+                      CustCompanyName DELIMITED BY SPACE
+                      ","             DELIMITED BY SIZE
+                      CustAddrStreet  DELIMITED BY SPACE
+                      ","             DELIMITED BY SIZE
+                      CustAddrZip     DELIMITED BY SPACE
+                      ","             DELIMITED BY SIZE
+                      CustAddrCity    DELIMITED BY SPACE
+                   INTO CsvLine
+               END-STRING
+           ELSE
+               STRING IDNum          DELIMITED BY SIZE
+                      ","            DELIMITED BY SIZE
+                      FirstName      DELIMITED BY SPACE
+                      ","            DELIMITED BY SIZE
+                      LastName       DELIMITED BY SPACE
+                      ","            DELIMITED BY SIZE
+                      CustAddrStreet DELIMITED BY SPACE
+                      ","            DELIMITED BY SIZE
+                      CustAddrZip    DELIMITED BY SPACE
+                      ","            DELIMITED BY SIZE
+                      CustAddrCity   DELIMITED BY SPACE
+                   INTO CsvLine
+               END-STRING
+           END-IF
+           WRITE CsvLine.
+
+      *|==============================================================|
+      *    BuildPageIndex pre-scans the customer master, from the top,
+      *    simulating the same page-break and skip rules PrintReport-
+      *    Body applies, to work out which report page each Id will
+      *    land on. Not run on a restart, since the index was already
+      *    printed by the run that is being resumed.
+      *|==============================================================|
+
+           BuildPageIndex.
+           MOVE 3 TO WSPreLineCount
+           MOVE 1 TO WSPrePageCount
+           MOVE SPACE TO WSPrePriorLetter
+           MOVE 'N' TO WSPreEntryFlag
+           MOVE 'N' TO WSPreEOF
+           PERFORM UNTIL WSPreAtEOF
+               READ CustomerFile NEXT RECORD
+                   AT END SET WSPreAtEOF TO TRUE
+                   NOT AT END
+                       PERFORM BuildIndexOneRecord
+               END-READ
+           END-PERFORM.
+
+           BuildIndexOneRecord.
+           IF WSPreLineCount >= WSPageBreakThreshold
+               ADD 1 TO WSPrePageCount
+               MOVE 3 TO WSPreLineCount
+               MOVE 'N' TO WSPreEntryFlag
+           END-IF
+           IF IDNum NOT = ZERO AND IDNum NOT = 9999999
+               AND IDNum >= WSStartIDNum AND IDNum <= WSEndIDNum
+               AND ((CustBusiness AND CustCompanyName NOT = SPACES)
+                   OR (NOT CustBusiness
+                       AND FirstName NOT = SPACES
+                       AND LastName NOT = SPACES))
+               AND CustActive
+               IF NOT WSPreEntryOpen
+                   ADD 1 TO WSIndexCount
+                   MOVE WSPrePageCount TO WSIndexPage(WSIndexCount)
+                   MOVE IDNum TO WSIndexFirstId(WSIndexCount)
+                   SET WSPreEntryOpen TO TRUE
+               END-IF
+               MOVE IDNum TO WSIndexLastId(WSIndexCount)
+               IF WSPrePriorLetter NOT = SPACE
+                   AND WSPrePriorLetter NOT = LastName(1:1)
+                   ADD 1 TO WSPreLineCount
+               END-IF
+               MOVE LastName(1:1) TO WSPrePriorLetter
+               ADD 4 TO WSPreLineCount
+           END-IF.
 
       *|==============================================================|
-      * Fin du programme
-       STOP RUN.
\ No newline at end of file
+      *    PrintIndexPages writes the pre-scanned page/Id index as the
+      *    report's opening page, ahead of the first detail page.
+      *|==============================================================|
+
+           PrintIndexPages.
+           IF WSIndexCount NOT = ZERO
+               WRITE PrintLine FROM IndexHeading AFTER ADVANCING PAGE
+               WRITE PrintLine FROM IndexColumnHeads
+                   AFTER ADVANCING 2 LINES
+               PERFORM WriteIndexLine VARYING WSIndexIdx FROM 1 BY 1
+                   UNTIL WSIndexIdx > WSIndexCount
+           END-IF.
+
+           WriteIndexLine.
+           MOVE WSIndexPage(WSIndexIdx) TO PrnIndexPage
+           MOVE WSIndexFirstId(WSIndexIdx) TO PrnIndexFirstId
+           MOVE WSIndexLastId(WSIndexIdx) TO PrnIndexLastId
+           WRITE PrintLine FROM IndexDetailLine AFTER ADVANCING 1 LINE.
+
+           CheckForRestart.
+           OPEN INPUT CheckpointFile
+           IF WSFileOK
+               READ CheckpointFile
+                   AT END MOVE 'N' TO WSRestartFlag
+               END-READ
+           ELSE
+               MOVE 'N' TO WSRestartFlag
+           END-IF
+           CLOSE CheckpointFile
+           IF WSFileOK AND CkpRestartPending
+               SET WSRestarting TO TRUE
+               MOVE CkpLineCount TO LineCount
+               MOVE CkpPageCount TO PageCount
+               MOVE CkpTotalCustomers TO TotalCustomers
+               MOVE CkpPriorLetter TO WSPriorLetter
+               MOVE CkpLetterCount TO WSLetterCount
+               MOVE CkpIDNum TO IDNum
+           ELSE
+               MOVE 'N' TO WSRestartFlag
+           END-IF.
+
+           WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           SET CkpRestartPending TO TRUE
+           MOVE IDNum TO CkpIDNum
+           MOVE LineCount TO CkpLineCount
+           MOVE PageCount TO CkpPageCount
+           MOVE TotalCustomers TO CkpTotalCustomers
+           MOVE WSPriorLetter TO CkpPriorLetter
+           MOVE WSLetterCount TO CkpLetterCount
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+           ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           MOVE 'N' TO CkpActive
+           MOVE ZERO TO CkpIDNum CkpLineCount CkpPageCount
+               CkpTotalCustomers CkpLetterCount
+           MOVE SPACE TO CkpPriorLetter
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+      *|==============================================================|
+      *    ReadPriorHistory picks up the run date and customer total
+      *    HistoryFile was left holding by the last completed run, if
+      *    any, so the trailer can show how the customer base has
+      *    moved since then.
+      *|==============================================================|
+
+           ReadPriorHistory.
+           MOVE 'N' TO WSHistFoundFlag
+           OPEN INPUT HistoryFile
+           IF WSHistFileOK
+               READ HistoryFile
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WSHistFoundFlag
+                       MOVE HistRunDate TO WSPriorRunDate
+                       MOVE HistTotalCustomers
+                           TO WSPriorTotalCustomers
+               END-READ
+           END-IF
+           CLOSE HistoryFile.
+
+      *|==============================================================|
+      *    WriteTrendLine prints the period-over-period comparison
+      *    picked up by ReadPriorHistory. The first run of a new
+      *    installation has nothing to compare against.
+      *|==============================================================|
+
+           WriteTrendLine.
+           IF WSHistFound
+               COMPUTE WSCustomerDelta =
+                   TotalCustomers - WSPriorTotalCustomers
+               MOVE WSPriorRunDate TO PrnPriorRunDate
+               MOVE WSPriorTotalCustomers TO PrnPriorTotalCustomers
+               IF WSCustomerDelta < ZERO
+                   MOVE '-' TO PrnCustomerDeltaSign
+                   COMPUTE PrnCustomerDelta = WSCustomerDelta * -1
+               ELSE
+                   MOVE '+' TO PrnCustomerDeltaSign
+                   MOVE WSCustomerDelta TO PrnCustomerDelta
+               END-IF
+               WRITE PrintLine FROM TrendLine AFTER ADVANCING 2 LINES
+           ELSE
+               WRITE PrintLine FROM NoTrendLine AFTER ADVANCING 2
+               LINES
+           END-IF.
+
+      *|==============================================================|
+      *    WriteCurrentHistory replaces HistoryFile's one record with
+      *    this run's date and total, ready for the next run to
+      *    compare against.
+      *|==============================================================|
+
+           WriteCurrentHistory.
+           OPEN OUTPUT HistoryFile
+           MOVE WSRunDate TO HistRunDate
+           MOVE TotalCustomers TO HistTotalCustomers
+           WRITE HistoryRecord
+           CLOSE HistoryFile.
+
+      *|==============================================================|
\ No newline at end of file
