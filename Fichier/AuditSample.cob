@@ -0,0 +1,152 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditSample.
+
+      *|==============================================================|
+      *    AuditSample picks a random handful of customers out of the
+      *    master file for a compliance spot-check, using the same
+      *    FUNCTION RANDOM seeded from FUNCTION CURRENT-DATE approach
+      *    PlusOuMoins.cob uses, so a review does not always land on
+      *    the same customers sitting at the top of the file.
+      *
+      *    Sample size is taken from the 1st command-line argument,
+      *    defaulting to 5.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD CustomerFile.
+                   COPY "CustRec.cpy".
+
+           WORKING-STORAGE SECTION.
+
+               1 WSCustFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+               1 WSSampleParm PIC X(3).
+
+               1 WSSampleSize PIC 9(3) VALUE 5.
+
+               1 WSTableMax PIC 9(5) VALUE 5000.
+
+               1 WSTableCount PIC 9(5) VALUE ZERO.
+
+               1 AuditTable.
+                   2 AuditEntry OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON WSTableCount
+                       INDEXED BY AuditIdx.
+                       3 AuditIDNum PIC 9(7).
+                       3 AuditPicked PIC X(1) VALUE 'N'.
+                           88 AuditWasPicked VALUE 'Y'.
+
+      *    Random-number seeding, the same approach PlusOuMoins.cob
+      *    uses: seed FUNCTION RANDOM from the current date/time.
+               1 WSSeed PIC 9(8) VALUE ZERO.
+
+               1 WSRandomPick PIC 9(5).
+
+               1 WSSamplesTaken PIC 9(3) VALUE ZERO.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSCustFileName
+               END-ACCEPT
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WSSampleParm FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WSSampleParm
+               END-ACCEPT
+               IF WSSampleParm NOT = SPACES
+                   MOVE WSSampleParm TO WSSampleSize
+               END-IF
+               MOVE FUNCTION CURRENT-DATE(9:8) TO WSSeed
+               COMPUTE WSSeed = FUNCTION RANDOM(WSSeed) * 99999
+               PERFORM LoadAuditTable
+               IF WSSampleSize > WSTableCount
+                   MOVE WSTableCount TO WSSampleSize
+               END-IF
+               DISPLAY "Selecting " WSSampleSize
+                   " of " WSTableCount " customers for audit."
+               PERFORM SelectOneSample WSSampleSize TIMES
+               GOBACK.
+
+      *|==============================================================|
+      *    LoadAuditTable reads every active customer Id off the
+      *    master, in whatever order the indexed file yields them, so
+      *    the random pick below is over the full population.
+      *|==============================================================|
+
+           LoadAuditTable.
+               OPEN INPUT CustomerFile
+               PERFORM UNTIL WSAtEOF
+                   READ CustomerFile NEXT RECORD
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           IF IDNum OF CustomerData NOT = ZERO
+                               AND IDNum OF CustomerData NOT = 9999999
+                               AND CustActive
+                               ADD 1 TO WSTableCount
+                               MOVE IDNum OF CustomerData
+                                   TO AuditIDNum(WSTableCount)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile.
+
+      *|==============================================================|
+      *    SelectOneSample draws one random, not-yet-picked entry from
+      *    AuditTable and displays it. FUNCTION RANDOM is called with
+      *    no argument here so it continues the same random sequence
+      *    seeded once in MainLine.
+      *|==============================================================|
+
+           SelectOneSample.
+               COMPUTE WSRandomPick =
+                   FUNCTION RANDOM * WSTableCount + 1
+               PERFORM UNTIL NOT AuditWasPicked(WSRandomPick)
+                   COMPUTE WSRandomPick =
+                       FUNCTION RANDOM * WSTableCount + 1
+               END-PERFORM
+               SET AuditWasPicked(WSRandomPick) TO TRUE
+               ADD 1 TO WSSamplesTaken
+               MOVE AuditIDNum(WSRandomPick) TO IDNum OF CustomerData
+               OPEN INPUT CustomerFile
+               READ CustomerFile
+                   INVALID KEY
+                       DISPLAY "Sample " WSSamplesTaken
+                           ": Id " AuditIDNum(WSRandomPick)
+                           " not found."
+                   NOT INVALID KEY
+                       DISPLAY "Sample " WSSamplesTaken ": "
+                           IDNum OF CustomerData " "
+                           FirstName OF CustomerData " "
+                           LastName OF CustomerData
+               END-READ
+               CLOSE CustomerFile.
+
+      *|==============================================================|
