@@ -0,0 +1,22 @@
+      *|==============================================================|
+      *    JrnlRec.cpy
+      *    Shared audit-journal record layout. One entry is appended
+      *    to the journal file for every add, update, or deactivate
+      *    transaction against the customer master, so "who changed
+      *    this customer and when" can be answered after the fact.
+      *
+      *    JrnlBeforeImage/JrnlAfterImage are raw copies of the
+      *    CustomerData record (PIC X matching its current length in
+      *    CustRec.cpy -- widen both fields if that record grows).
+      *|==============================================================|
+
+           1 JournalRecord.
+               2 JrnlTimestamp PIC 9(14).
+               2 JrnlTranType PIC X(1).
+                   88 JrnlAdd VALUE 'A'.
+                   88 JrnlUpdate VALUE 'U'.
+                   88 JrnlDelete VALUE 'D'.
+               2 JrnlOperator PIC X(8).
+               2 JrnlIDNum PIC 9(7).
+               2 JrnlBeforeImage PIC X(208).
+               2 JrnlAfterImage PIC X(208).
