@@ -0,0 +1,113 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BackupCust.
+
+      *|==============================================================|
+      *    BackupCust makes a flat, line-sequential archive copy of
+      *    the customer master (test.dat), header/trailer control
+      *    records included, before a batch cycle is allowed to touch
+      *    it -- the same read-the-indexed-file-in-key-order shape
+      *    SortCust.cob uses, but a straight copy rather than a sort,
+      *    and keeping the control records rather than skipping them,
+      *    since an archive is meant to be a faithful snapshot of the
+      *    whole file. The archive name is date-suffixed the same way
+      *    Reports.cob date-suffixes CustReport.rpt, so each day's
+      *    backup is kept rather than overwriting the last one.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+               SELECT BackupFile ASSIGN TO WSBackupFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD CustomerFile.
+                   COPY "CustRec.cpy".
+
+               FD BackupFile.
+                   COPY "CustRec.cpy"
+                       REPLACING CustomerData BY BackupCustomerData
+                                 CustControlRecord BY BackupCtlRecord.
+
+           WORKING-STORAGE SECTION.
+
+               1 WSCustFileName PIC X(100).
+
+               1 WSBackupBaseName PIC X(90).
+
+               1 WSBackupFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+               1 WSRunDate PIC 9(8).
+
+               1 WSRecordCount PIC 9(7) VALUE ZERO.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WSRunDate
+               ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSCustFileName
+               END-ACCEPT
+               ACCEPT WSBackupBaseName FROM ENVIRONMENT "CUSTBACKUP"
+                   ON EXCEPTION
+                       MOVE "CustBackup" TO WSBackupBaseName
+               END-ACCEPT
+               STRING WSBackupBaseName DELIMITED BY SPACE
+                      WSRunDate        DELIMITED BY SIZE
+                      ".dat"           DELIMITED BY SIZE
+                   INTO WSBackupFileName
+               END-STRING
+               OPEN INPUT CustomerFile
+               IF NOT WSFileOK
+                   DISPLAY "BackupCust: could not open customer file, "
+                       "status " WSFileStatus
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               OPEN OUTPUT BackupFile
+               PERFORM UNTIL WSAtEOF
+                   READ CustomerFile NEXT RECORD
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM WriteBackupRecord
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile, BackupFile
+               DISPLAY "Customer master backed up to "
+                   WSBackupFileName ", records: " WSRecordCount
+               GOBACK.
+
+      *|==============================================================|
+      *    WriteBackupRecord copies one record, verbatim, from the
+      *    indexed master onto the flat archive file.
+      *|==============================================================|
+
+           WriteBackupRecord.
+               MOVE CustomerData TO BackupCustomerData
+               WRITE BackupCustomerData
+               ADD 1 TO WSRecordCount.
+
+      *|==============================================================|
