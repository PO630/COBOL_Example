@@ -0,0 +1,155 @@
+      *|==============================================================|
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustMatch.
+
+      *|==============================================================|
+      *    CustMatch loads the active customers from the customer
+      *    master into an in-memory table -- the same OCCURS-of-a-
+      *    group-record shape Tableaux.cob's tab-struct demonstrates,
+      *    sized for the batch instead of a fixed 3x5 demo grid -- so
+      *    a run that has to look a customer up repeatedly does not
+      *    have to re-read the sequential/indexed file every time.
+      *    MatchTable is loaded in ascending IDNum order (the natural
+      *    order the indexed master reads back in) so LookupById can
+      *    use SEARCH ALL, a binary search, instead of a linear scan
+      *    that gets slower as the customer base grows.
+      *
+      *    One match request (an IDNum to look up) is read per line
+      *    from MatchRequest.dat and the result is displayed.
+      *|==============================================================|
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT CustomerFile ASSIGN TO WSCustFileName
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDNum
+                   FILE STATUS IS WSFileStatus.
+
+               SELECT MatchRequestFile ASSIGN TO WSRequestFileName
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *|==============================================================|
+
+       DATA DIVISION.
+
+           FILE SECTION.
+
+               FD CustomerFile.
+                   COPY "CustRec.cpy".
+
+               FD MatchRequestFile.
+                   1 MatchRequestLine PIC X(7).
+
+           WORKING-STORAGE SECTION.
+
+               1 WSCustFileName PIC X(100).
+
+               1 WSRequestFileName PIC X(100).
+
+               1 WSFileStatus PIC X(2).
+                   88 WSFileOK VALUE '00'.
+
+               1 WSEOF PIC X(1) VALUE 'N'.
+                   88 WSAtEOF VALUE 'Y'.
+
+               1 WSReqEOF PIC X(1) VALUE 'N'.
+                   88 WSReqAtEOF VALUE 'Y'.
+
+               1 WSTableMax PIC 9(5) VALUE 5000.
+
+               1 WSTableCount PIC 9(5) VALUE ZERO.
+
+      *    In-memory customer table, the batch-matching equivalent of
+      *    Tableaux.cob's tab-struct (ligne/cellule OCCURS of a group
+      *    carrying prenom/nom). One entry per active customer.
+               1 MatchTable.
+                   2 MatchEntry OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON WSTableCount
+                       ASCENDING KEY IS MatchIDNum
+                       INDEXED BY MatchIdx.
+                       3 MatchIDNum PIC 9(7).
+                       3 MatchFirstName PIC X(15).
+                       3 MatchLastName PIC X(15).
+
+               1 WSRequestID PIC 9(7).
+
+               1 WSFoundFlag PIC X(1).
+                   88 WSFound VALUE 'Y'.
+
+      *|==============================================================|
+
+       PROCEDURE DIVISION.
+
+           MainLine.
+               ACCEPT WSCustFileName FROM ENVIRONMENT "CUSTMSTR"
+                   ON EXCEPTION
+                       MOVE "test.dat" TO WSCustFileName
+               END-ACCEPT
+               ACCEPT WSRequestFileName FROM ENVIRONMENT "CUSTMATCH"
+                   ON EXCEPTION
+                       MOVE "MatchRequest.dat" TO WSRequestFileName
+               END-ACCEPT
+               PERFORM LoadMatchTable
+               DISPLAY "Customers loaded into table: " WSTableCount
+               OPEN INPUT MatchRequestFile
+               PERFORM UNTIL WSReqAtEOF
+                   READ MatchRequestFile
+                       AT END SET WSReqAtEOF TO TRUE
+                       NOT AT END
+                           PERFORM LookupById
+                   END-READ
+               END-PERFORM
+               CLOSE MatchRequestFile
+               GOBACK.
+
+      *|==============================================================|
+      *    LoadMatchTable reads every active customer from the master
+      *    in ascending IDNum order and copies it into MatchTable.
+      *|==============================================================|
+
+           LoadMatchTable.
+               OPEN INPUT CustomerFile
+               PERFORM UNTIL WSAtEOF
+                   READ CustomerFile NEXT RECORD
+                       AT END SET WSAtEOF TO TRUE
+                       NOT AT END
+                           IF IDNum OF CustomerData NOT = ZERO
+                               AND IDNum OF CustomerData NOT = 9999999
+                               AND CustActive
+                               ADD 1 TO WSTableCount
+                               MOVE IDNum OF CustomerData
+                                   TO MatchIDNum(WSTableCount)
+                               MOVE FirstName OF CustomerData
+                                   TO MatchFirstName(WSTableCount)
+                               MOVE LastName OF CustomerData
+                                   TO MatchLastName(WSTableCount)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile.
+
+      *|==============================================================|
+      *    LookupById does a binary search of MatchTable for the
+      *    requested IDNum via SEARCH ALL, which only works because
+      *    MatchTable was loaded in the ascending key order declared
+      *    on MatchEntry.
+      *|==============================================================|
+
+           LookupById.
+               MOVE MatchRequestLine TO WSRequestID
+               MOVE 'N' TO WSFoundFlag
+               SEARCH ALL MatchEntry
+                   AT END
+                       DISPLAY "No match for Id " WSRequestID
+                   WHEN MatchIDNum(MatchIdx) = WSRequestID
+                       MOVE 'Y' TO WSFoundFlag
+                       DISPLAY "Match: " WSRequestID " "
+                           MatchFirstName(MatchIdx) " "
+                           MatchLastName(MatchIdx)
+               END-SEARCH.
+
+      *|==============================================================|
