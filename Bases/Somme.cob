@@ -84,7 +84,7 @@
 
       *|______________________________________________________________|
 
-           COMPUTE result-a-b = valeur-a + valeur-b.
+           CALL 'GETSUM' USING valeur-a, valeur-b, result-a-b.
 
            DISPLAY print-result.
 
