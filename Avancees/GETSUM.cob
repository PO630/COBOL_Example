@@ -1,8 +1,17 @@
       *    cobc -m GETSUM.cob
- 
+      *
+      *    GETSUM started out as a two-number adder. It is now a small
+      *    shared arithmetic service: LOpCode selects add/subtract/
+      *    multiply/divide, and LOverflow is set when LSum1 cannot
+      *    hold the true result, so callers like Somme.cob do not each
+      *    reimplement their own COMPUTE logic inline. Both LOpCode
+      *    and LOverflow are OPTIONAL so existing 3-argument callers
+      *    (CallLinkage.cob) keep working unchanged and get a plain
+      *    add.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GETSUM.
-       
+
        DATA DIVISION.
            LINKAGE SECTION.
 
@@ -11,8 +20,53 @@
 
            1 LSum1 PIC 99.
 
-       PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-           
-           COMPUTE LSum1 = LNum1 + LNum2.
+      *    A - add (default), S - subtract, M - multiply, D - divide.
+           1 LOpCode PIC X(1).
+
+      *    Set to 'Y' when LSum1 could not hold the true result
+      *    (overflow, or divide by zero).
+           1 LOverflow PIC X(1).
+
+       PROCEDURE DIVISION USING LNum1, LNum2, LSum1,
+           OPTIONAL LOpCode, OPTIONAL LOverflow.
+
+           MainLine.
+               IF LOverflow NOT OMITTED
+                   MOVE 'N' TO LOverflow
+               END-IF
+               EVALUATE TRUE
+                   WHEN LOpCode OMITTED
+                   WHEN LOpCode = 'A'
+                       COMPUTE LSum1 = LNum1 + LNum2
+                           ON SIZE ERROR
+                               PERFORM SignalOverflow
+                       END-COMPUTE
+                   WHEN LOpCode = 'S'
+                       COMPUTE LSum1 = LNum1 - LNum2
+                           ON SIZE ERROR
+                               PERFORM SignalOverflow
+                       END-COMPUTE
+                   WHEN LOpCode = 'M'
+                       COMPUTE LSum1 = LNum1 * LNum2
+                           ON SIZE ERROR
+                               PERFORM SignalOverflow
+                       END-COMPUTE
+                   WHEN LOpCode = 'D'
+                       IF LNum2 = ZERO
+                           PERFORM SignalOverflow
+                       ELSE
+                           COMPUTE LSum1 = LNum1 / LNum2
+                               ON SIZE ERROR
+                                   PERFORM SignalOverflow
+                           END-COMPUTE
+                       END-IF
+                   WHEN OTHER
+                       PERFORM SignalOverflow
+               END-EVALUATE
+               EXIT PROGRAM.
 
-       EXIT PROGRAM.
\ No newline at end of file
+           SignalOverflow.
+               IF LOverflow NOT OMITTED
+                   MOVE 'Y' TO LOverflow
+               END-IF
+               MOVE ZERO TO LSum1.
